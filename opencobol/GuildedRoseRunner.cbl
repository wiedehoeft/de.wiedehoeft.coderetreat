@@ -7,71 +7,612 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TextTestFixture.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "data/ITEMMSTR.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CAPACITY-LOG-FILE ASSIGN TO "data/CAPCITY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DAYS-CONTROL-FILE ASSIGN TO "data/NUMDAYS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DRY-RUN-CONTROL-FILE ASSIGN TO "data/DRYRUN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SNAPSHOT-FILE-1 ASSIGN TO "data/SNAP1.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SNAPSHOT-FILE-2 ASSIGN TO "data/SNAP2.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SNAPSHOT-FILE-3 ASSIGN TO "data/SNAP3.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SNAPSHOT-FILE-4 ASSIGN TO "data/SNAP4.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SNAPSHOT-FILE-5 ASSIGN TO "data/SNAP5.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SNAPSHOT-FILE-6 ASSIGN TO "data/SNAP6.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SNAPSHOT-FILE-7 ASSIGN TO "data/SNAP7.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SNAPSHOT-PTR-FILE ASSIGN TO "data/SNAPPTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SNAPSHOT-INDEX-FILE ASSIGN TO "data/SNAPIDX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-RETENTION-FILE ASSIGN TO "data/ARCHRET.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-FILE ASSIGN TO "data/ARCHIVE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-SCRATCH-FILE ASSIGN TO "data/ARCHTMP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ITEM-MASTER-RECORD. COPY ITEMS.
+
+       FD  CAPACITY-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CAPACITY-LOG-RECORD PIC X(080).
+
+       FD  DAYS-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DAYS-CONTROL-RECORD PIC 9(003).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-DAY-INDEX PIC 9(005).
+           05  CKPT-RUN-START-DATE PIC 9(008).
+
+       FD  DRY-RUN-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DRY-RUN-CONTROL-RECORD PIC X(001).
+
+      * Seven rotating slots holding the last 7 nightly ending item
+      * snapshots for rollback, one calendar day per slot (see
+      * SNAPSHOT-INDEX-FILE for which date is in which slot).
+       FD  SNAPSHOT-FILE-1
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-1. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-2
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-2. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-3
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-3. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-4
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-4. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-5
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-5. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-6
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-6. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-7
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-7. COPY ITEMS.
+
+       FD  SNAPSHOT-PTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-PTR-RECORD PIC 9(001).
+
+       FD  SNAPSHOT-INDEX-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-INDEX-RECORD PIC X(008).
+
+       FD  ARCHIVE-RETENTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ARCHIVE-RETENTION-RECORD PIC 9(003).
+
+      * Date-stamped, append-only period-close archive: one header
+      * record per business date ("=== ARCHIVE DATE: YYYYMMDD ===")
+      * followed by one line per item's ending sell-in/quality/on-hand/
+      * price for that date, so "what did close of business June 30th
+      * look like" is answerable months later without depending on the
+      * short 7-day rollback window the SNAPSHOT files provide. Trimmed
+      * to WS-ARCHIVE-RETENTION-DAYS oldest-first by TRIM-ARCHIVE.
+       FD  ARCHIVE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ARCHIVE-RECORD PIC X(100).
+
+       FD  ARCHIVE-SCRATCH-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ARCHIVE-SCRATCH-RECORD PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01 COUNTER PIC 9(004).
+       01 COUNTER PIC 9(005).
        01 ITEMS. COPY ITEM-COLLECTION.
+       01 WS-MAX-ITEM-CAPACITY PIC 9(005) VALUE 50000.
+       01 WS-ITEM-MASTER-EOF PIC X(001) VALUE "N".
+           88 END-OF-ITEM-MASTER VALUE "Y".
+       01 WS-NUM-DAYS PIC 9(003) VALUE 1.
+       01 WS-DAY-INDEX PIC 9(003).
+       01 WS-DAY-INDEX-ED PIC ZZ9.
+       01 WS-DAY-HEADER PIC X(040).
+
+      * Simulate mode: when enabled, the batch is still run through
+      * GuildedRose so DELTA-REPORT-FILE reflects what a live run would
+      * do, but the Item Master file and checkpoint are never written,
+      * so production data stays untouched until the change is proven
+      * out against real data.
+       01 WS-DRY-RUN-MODE PIC X(001) VALUE "N".
+           88 DRY-RUN-ENABLED VALUE "Y".
+
+      * Rolling 7-slot daily archive for rollback. WS-SNAPSHOT-SLOT is
+      * the next slot to write (wraps 1-7); WS-SNAPSHOT-INDEX-TABLE
+      * tracks which calendar date currently lives in each slot so a
+      * restore can find "last Tuesday's" table by date.
+       01 WS-SNAPSHOT-SLOT PIC 9(001) VALUE 1.
+       01 WS-CURRENT-DATE-TIME PIC X(021).
+       01 WS-SNAPSHOT-DATE PIC X(008).
+       01 WS-SNAPSHOT-IDX PIC 9(001).
+       01 WS-SNAPSHOT-INDEX-TABLE.
+           05 WS-SNAPSHOT-INDEX-ENTRY PIC X(008) OCCURS 7 TIMES.
+
+      * Date-stamped retention archive (see ARCHIVE-FILE above).
+       01 WS-ARCHIVE-RETENTION-DAYS PIC 9(003) VALUE 90.
+       01 WS-ARCHIVE-DATE PIC X(008).
+       01 WS-ARCHIVE-SELLIN-ED PIC -(4)9.
+       01 WS-ARCHIVE-QUALITY-ED PIC -(4)9.
+       01 WS-ARCHIVE-ONHAND-ED PIC Z(4)9.
+       01 WS-ARCHIVE-PRICE-ED PIC Z(4)9.99.
+       01 WS-ARCHIVE-DAY-COUNT PIC 9(005) VALUE 0.
+       01 WS-ARCHIVE-SKIP-COUNT PIC 9(005) VALUE 0.
+       01 WS-ARCHIVE-HEADERS-SEEN PIC 9(005) VALUE 0.
+       01 WS-ARCHIVE-EOF PIC X(001) VALUE "N".
+           88 END-OF-ARCHIVE VALUE "Y".
+       01 WS-ARCHIVE-MARKER PIC X(017) VALUE "=== ARCHIVE DATE:".
+
+      * Checkpoint/restart for the multi-day aging run: GuildedRose is
+      * CALLed once per simulated day against the whole item table (it
+      * already opens every report/log file OUTPUT - i.e. truncating -
+      * at the top of each CALL, and its own duplicate-name check scans
+      * the whole table in one pass, so splitting the CALL into row
+      * sub-batches would both overwrite earlier batches' reports and
+      * blind that check to duplicates spanning batches). The last
+      * fully-completed day index is persisted to CHECKPOINT-FILE so a
+      * crash mid-run resumes the remaining days instead of restarting
+      * the whole WS-NUM-DAYS loop from day 1.
+       01 WS-CHECKPOINT-VALUE PIC 9(005) VALUE 0.
+
+      * Simulated business date handed to GuildedRose for its calendar
+      * check (req 025): the wall-clock date the run started on, plus
+      * one calendar day per simulated day already aged, so a multi-day
+      * run (req 008) actually walks the calendar instead of every
+      * CALL checking the same real-world "today".
+       01 WS-RUN-START-DATE PIC 9(008).
+       01 WS-SIM-DATE-INT PIC 9(008).
+       01 WS-AGING-DATE PIC X(008).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            DISPLAY "OMGHAI"
 
-           MOVE "+5 Dexterity Vest" to name(1)
-           MOVE 10 to sell-in(1)
-           MOVE 20 to quality(1)
+           PERFORM READ-ITEM-MASTER
+           PERFORM LOAD-NUM-DAYS
+           PERFORM LOAD-DRY-RUN-MODE
 
-           MOVE "Aged Brie" to name(2)
-           MOVE 2 to sell-in(2)
-           MOVE +0 to quality(2)
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-START-DATE
 
-           MOVE "Elixir of the Mongoose" to name(3)
-           MOVE 5 to sell-in(3)
-           MOVE 7 to quality(3)
+           DISPLAY "-------------DAY 0----------------"
+           DISPLAY "name, sellIn, quality"
+           PERFORM PRINT-ITEM-TABLE
 
-           MOVE "Sulfuras, Hand of Ragnaros" to name(4)
-           MOVE 0 to sell-in(4)
-           MOVE 80 to quality(4)
+           IF DRY-RUN-ENABLED
+               MOVE 0 TO WS-CHECKPOINT-VALUE
+           ELSE
+               PERFORM LOAD-CHECKPOINT
+               IF WS-CHECKPOINT-VALUE >= WS-NUM-DAYS
+                   MOVE 0 TO WS-CHECKPOINT-VALUE
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                       TO WS-RUN-START-DATE
+               END-IF
+           END-IF
 
-           MOVE "Sulfuras, Hand of Ragnaros" to name(5)
-           MOVE -1 to sell-in(5)
-           MOVE 80 to quality(5)
+           COMPUTE WS-DAY-INDEX = WS-CHECKPOINT-VALUE + 1
+           PERFORM UNTIL WS-DAY-INDEX > WS-NUM-DAYS
 
+               COMPUTE WS-SIM-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-START-DATE)
+                       + WS-DAY-INDEX - 1
+               MOVE FUNCTION DATE-OF-INTEGER(WS-SIM-DATE-INT)
+                   TO WS-AGING-DATE
 
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name(6)
-           MOVE 15 to sell-in(6)
-           MOVE 20 to quality(6)
+               CALL "GuildedRose" USING ITEMS WS-AGING-DATE
+               END-CALL
 
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name(7)
-           MOVE 10 to sell-in(7)
-           MOVE 49 to quality(7)
+               IF NOT DRY-RUN-ENABLED
+                   PERFORM WRITE-ITEM-MASTER
+                   MOVE WS-DAY-INDEX TO WS-CHECKPOINT-VALUE
+                   PERFORM SAVE-CHECKPOINT
+                   PERFORM WRITE-DAILY-SNAPSHOT
+                   PERFORM LOAD-ARCHIVE-RETENTION
+                   PERFORM WRITE-ARCHIVE-SNAPSHOT
+                   PERFORM TRIM-ARCHIVE
+               END-IF
 
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name(8)
-           MOVE 5 to sell-in(8)
-           MOVE 49 to quality(8)
+               MOVE WS-DAY-INDEX TO WS-DAY-INDEX-ED
+               MOVE SPACES TO WS-DAY-HEADER
+               STRING "-----------------DAY "
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DAY-INDEX-ED) DELIMITED BY SIZE
+                   "------------------" DELIMITED BY SIZE
+                   INTO WS-DAY-HEADER
 
-           DISPLAY "-------------DAY 0----------------"
-           DISPLAY "name, sellIn, quality"
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 9
-                DISPLAY
-               FUNCTION TRIM(name of item(COUNTER)) ", "
-               sell-in of item(COUNTER) ", "
-               quality of item(COUNTER)
-           END-PERFORM
-
-            CALL "GuildedRose" USING items
-            END-CALL
+               DISPLAY " "
+               DISPLAY FUNCTION TRIM(WS-DAY-HEADER)
+               DISPLAY "name, sellIn, quality"
+               PERFORM PRINT-ITEM-TABLE
 
-           DISPLAY " "
-           DISPLAY "-----------------DAY 1------------------"
-           DISPLAY "name, sellIn, quality"
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 9
-            DISPLAY
-              FUNCTION TRIM(name of item(COUNTER)) ", "
-              sell-in of ITEM(COUNTER) ", "
-              quality of item(COUNTER)
+               ADD 1 TO WS-DAY-INDEX
            END-PERFORM
 
+           IF NOT DRY-RUN-ENABLED
+               MOVE 0 TO WS-CHECKPOINT-VALUE
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
            STOP RUN.
+
+           LOAD-CHECKPOINT SECTION.
+             MOVE 0 TO WS-CHECKPOINT-VALUE
+             OPEN INPUT CHECKPOINT-FILE
+             READ CHECKPOINT-FILE
+                 NOT AT END
+                     MOVE CKPT-DAY-INDEX TO WS-CHECKPOINT-VALUE
+                     IF CKPT-DAY-INDEX > 0
+                         MOVE CKPT-RUN-START-DATE TO WS-RUN-START-DATE
+                     END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           EXIT.
+
+           SAVE-CHECKPOINT SECTION.
+             OPEN OUTPUT CHECKPOINT-FILE
+             MOVE WS-CHECKPOINT-VALUE TO CKPT-DAY-INDEX
+             MOVE WS-RUN-START-DATE TO CKPT-RUN-START-DATE
+             WRITE CHECKPOINT-RECORD
+             CLOSE CHECKPOINT-FILE
+           EXIT.
+
+           LOAD-NUM-DAYS SECTION.
+             OPEN INPUT DAYS-CONTROL-FILE
+             READ DAYS-CONTROL-FILE
+                 NOT AT END
+                     MOVE DAYS-CONTROL-RECORD TO WS-NUM-DAYS
+             END-READ
+             CLOSE DAYS-CONTROL-FILE
+           EXIT.
+
+           LOAD-DRY-RUN-MODE SECTION.
+             OPEN INPUT DRY-RUN-CONTROL-FILE
+             READ DRY-RUN-CONTROL-FILE
+                 NOT AT END
+                     MOVE DRY-RUN-CONTROL-RECORD TO WS-DRY-RUN-MODE
+             END-READ
+             CLOSE DRY-RUN-CONTROL-FILE
+           EXIT.
+
+           PRINT-ITEM-TABLE SECTION.
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                  DISPLAY
+                 FUNCTION TRIM(name of item of ITEMS(COUNTER)) ", "
+                 sell-in of item of ITEMS(COUNTER) ", "
+                 quality of item of ITEMS(COUNTER)
+             END-PERFORM
+           EXIT.
+
+           READ-ITEM-MASTER SECTION.
+             OPEN INPUT ITEM-MASTER-FILE
+             MOVE 0 TO ITEM-COUNT OF ITEMS
+             MOVE "N" TO WS-ITEM-MASTER-EOF
+             PERFORM UNTIL END-OF-ITEM-MASTER
+                 READ ITEM-MASTER-FILE
+                     AT END SET END-OF-ITEM-MASTER TO TRUE
+                     NOT AT END
+                       IF ITEM-COUNT OF ITEMS >= WS-MAX-ITEM-CAPACITY
+                           PERFORM LOG-CAPACITY-EXCEEDED
+                           SET END-OF-ITEM-MASTER TO TRUE
+                       ELSE
+                           ADD 1 TO ITEM-COUNT OF ITEMS
+                           MOVE ITEM-MASTER-RECORD
+                               TO ITEM OF ITEMS(ITEM-COUNT OF ITEMS)
+                       END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE ITEM-MASTER-FILE
+           EXIT.
+
+           LOG-CAPACITY-EXCEEDED SECTION.
+             OPEN OUTPUT CAPACITY-LOG-FILE
+             STRING "EXCEPTION: ITEM MASTER ROW COUNT EXCEEDS TABLE"
+                 " CAPACITY OF " WS-MAX-ITEM-CAPACITY
+                 " - REMAINING ROWS NOT PROCESSED"
+                 INTO CAPACITY-LOG-RECORD
+             WRITE CAPACITY-LOG-RECORD
+             CLOSE CAPACITY-LOG-FILE
+           EXIT.
+
+           WRITE-ITEM-MASTER SECTION.
+             OPEN OUTPUT ITEM-MASTER-FILE
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO ITEM-MASTER-RECORD
+                 WRITE ITEM-MASTER-RECORD
+             END-PERFORM
+             CLOSE ITEM-MASTER-FILE
+           EXIT.
+
+           WRITE-DAILY-SNAPSHOT SECTION.
+             PERFORM LOAD-SNAPSHOT-POINTER
+             PERFORM LOAD-SNAPSHOT-INDEX
+             MOVE WS-AGING-DATE TO WS-SNAPSHOT-DATE
+             MOVE WS-SNAPSHOT-DATE
+                 TO WS-SNAPSHOT-INDEX-ENTRY(WS-SNAPSHOT-SLOT)
+             EVALUATE WS-SNAPSHOT-SLOT
+                 WHEN 1 PERFORM WRITE-SNAPSHOT-SLOT-1
+                 WHEN 2 PERFORM WRITE-SNAPSHOT-SLOT-2
+                 WHEN 3 PERFORM WRITE-SNAPSHOT-SLOT-3
+                 WHEN 4 PERFORM WRITE-SNAPSHOT-SLOT-4
+                 WHEN 5 PERFORM WRITE-SNAPSHOT-SLOT-5
+                 WHEN 6 PERFORM WRITE-SNAPSHOT-SLOT-6
+                 WHEN 7 PERFORM WRITE-SNAPSHOT-SLOT-7
+             END-EVALUATE
+             PERFORM SAVE-SNAPSHOT-INDEX
+             ADD 1 TO WS-SNAPSHOT-SLOT
+             IF WS-SNAPSHOT-SLOT > 7
+                 MOVE 1 TO WS-SNAPSHOT-SLOT
+             END-IF
+             PERFORM SAVE-SNAPSHOT-POINTER
+           EXIT.
+
+           WRITE-SNAPSHOT-SLOT-1 SECTION.
+             OPEN OUTPUT SNAPSHOT-FILE-1
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO SNAPSHOT-RECORD-1
+                 WRITE SNAPSHOT-RECORD-1
+             END-PERFORM
+             CLOSE SNAPSHOT-FILE-1
+           EXIT.
+
+           WRITE-SNAPSHOT-SLOT-2 SECTION.
+             OPEN OUTPUT SNAPSHOT-FILE-2
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO SNAPSHOT-RECORD-2
+                 WRITE SNAPSHOT-RECORD-2
+             END-PERFORM
+             CLOSE SNAPSHOT-FILE-2
+           EXIT.
+
+           WRITE-SNAPSHOT-SLOT-3 SECTION.
+             OPEN OUTPUT SNAPSHOT-FILE-3
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO SNAPSHOT-RECORD-3
+                 WRITE SNAPSHOT-RECORD-3
+             END-PERFORM
+             CLOSE SNAPSHOT-FILE-3
+           EXIT.
+
+           WRITE-SNAPSHOT-SLOT-4 SECTION.
+             OPEN OUTPUT SNAPSHOT-FILE-4
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO SNAPSHOT-RECORD-4
+                 WRITE SNAPSHOT-RECORD-4
+             END-PERFORM
+             CLOSE SNAPSHOT-FILE-4
+           EXIT.
+
+           WRITE-SNAPSHOT-SLOT-5 SECTION.
+             OPEN OUTPUT SNAPSHOT-FILE-5
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO SNAPSHOT-RECORD-5
+                 WRITE SNAPSHOT-RECORD-5
+             END-PERFORM
+             CLOSE SNAPSHOT-FILE-5
+           EXIT.
+
+           WRITE-SNAPSHOT-SLOT-6 SECTION.
+             OPEN OUTPUT SNAPSHOT-FILE-6
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO SNAPSHOT-RECORD-6
+                 WRITE SNAPSHOT-RECORD-6
+             END-PERFORM
+             CLOSE SNAPSHOT-FILE-6
+           EXIT.
+
+           WRITE-SNAPSHOT-SLOT-7 SECTION.
+             OPEN OUTPUT SNAPSHOT-FILE-7
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO SNAPSHOT-RECORD-7
+                 WRITE SNAPSHOT-RECORD-7
+             END-PERFORM
+             CLOSE SNAPSHOT-FILE-7
+           EXIT.
+
+           LOAD-SNAPSHOT-POINTER SECTION.
+             MOVE 1 TO WS-SNAPSHOT-SLOT
+             OPEN INPUT SNAPSHOT-PTR-FILE
+             READ SNAPSHOT-PTR-FILE
+                 NOT AT END MOVE SNAPSHOT-PTR-RECORD TO WS-SNAPSHOT-SLOT
+             END-READ
+             CLOSE SNAPSHOT-PTR-FILE
+           EXIT.
+
+           SAVE-SNAPSHOT-POINTER SECTION.
+             OPEN OUTPUT SNAPSHOT-PTR-FILE
+             MOVE WS-SNAPSHOT-SLOT TO SNAPSHOT-PTR-RECORD
+             WRITE SNAPSHOT-PTR-RECORD
+             CLOSE SNAPSHOT-PTR-FILE
+           EXIT.
+
+           LOAD-SNAPSHOT-INDEX SECTION.
+             PERFORM VARYING WS-SNAPSHOT-IDX FROM 1 BY 1
+                 UNTIL WS-SNAPSHOT-IDX > 7
+                 MOVE "00000000"
+                     TO WS-SNAPSHOT-INDEX-ENTRY(WS-SNAPSHOT-IDX)
+             END-PERFORM
+             MOVE 0 TO WS-SNAPSHOT-IDX
+             OPEN INPUT SNAPSHOT-INDEX-FILE
+             PERFORM UNTIL WS-SNAPSHOT-IDX >= 7
+                 READ SNAPSHOT-INDEX-FILE
+                     AT END EXIT PERFORM
+                     NOT AT END
+                       ADD 1 TO WS-SNAPSHOT-IDX
+                       MOVE SNAPSHOT-INDEX-RECORD
+                           TO WS-SNAPSHOT-INDEX-ENTRY(WS-SNAPSHOT-IDX)
+                 END-READ
+             END-PERFORM
+             CLOSE SNAPSHOT-INDEX-FILE
+           EXIT.
+
+           SAVE-SNAPSHOT-INDEX SECTION.
+             OPEN OUTPUT SNAPSHOT-INDEX-FILE
+             PERFORM VARYING WS-SNAPSHOT-IDX FROM 1 BY 1
+                 UNTIL WS-SNAPSHOT-IDX > 7
+                 MOVE WS-SNAPSHOT-INDEX-ENTRY(WS-SNAPSHOT-IDX)
+                     TO SNAPSHOT-INDEX-RECORD
+                 WRITE SNAPSHOT-INDEX-RECORD
+             END-PERFORM
+             CLOSE SNAPSHOT-INDEX-FILE
+           EXIT.
+
+           LOAD-ARCHIVE-RETENTION SECTION.
+             MOVE 90 TO WS-ARCHIVE-RETENTION-DAYS
+             OPEN INPUT ARCHIVE-RETENTION-FILE
+             READ ARCHIVE-RETENTION-FILE
+                 NOT AT END
+                     MOVE ARCHIVE-RETENTION-RECORD
+                         TO WS-ARCHIVE-RETENTION-DAYS
+             END-READ
+             CLOSE ARCHIVE-RETENTION-FILE
+           EXIT.
+
+           WRITE-ARCHIVE-SNAPSHOT SECTION.
+             MOVE WS-AGING-DATE TO WS-ARCHIVE-DATE
+             OPEN EXTEND ARCHIVE-FILE
+             MOVE SPACES TO ARCHIVE-RECORD
+             STRING "=== ARCHIVE DATE: " DELIMITED BY SIZE
+                 WS-ARCHIVE-DATE DELIMITED BY SIZE
+                 " ===" DELIMITED BY SIZE
+                 INTO ARCHIVE-RECORD
+             WRITE ARCHIVE-RECORD
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 PERFORM WRITE-ONE-ARCHIVE-ITEM
+             END-PERFORM
+             CLOSE ARCHIVE-FILE
+           EXIT.
+
+           WRITE-ONE-ARCHIVE-ITEM SECTION.
+             MOVE SELL-IN OF ITEM OF ITEMS(COUNTER)
+                 TO WS-ARCHIVE-SELLIN-ED
+             MOVE QUALITY OF ITEM OF ITEMS(COUNTER)
+                 TO WS-ARCHIVE-QUALITY-ED
+             MOVE ON-HAND-QTY OF ITEM OF ITEMS(COUNTER)
+                 TO WS-ARCHIVE-ONHAND-ED
+             MOVE UNIT-PRICE OF ITEM OF ITEMS(COUNTER)
+                 TO WS-ARCHIVE-PRICE-ED
+             MOVE SPACES TO ARCHIVE-RECORD
+             STRING
+                 FUNCTION TRIM(STORE-ID OF ITEM OF ITEMS(COUNTER))
+                     DELIMITED BY SIZE
+                 ", " DELIMITED BY SIZE
+                 FUNCTION TRIM(NAME OF ITEM OF ITEMS(COUNTER))
+                     DELIMITED BY SIZE
+                 ", SELL-IN: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ARCHIVE-SELLIN-ED) DELIMITED BY SIZE
+                 ", QUALITY: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ARCHIVE-QUALITY-ED) DELIMITED BY SIZE
+                 ", ON-HAND: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ARCHIVE-ONHAND-ED) DELIMITED BY SIZE
+                 ", PRICE: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ARCHIVE-PRICE-ED) DELIMITED BY SIZE
+                 INTO ARCHIVE-RECORD
+             WRITE ARCHIVE-RECORD
+           EXIT.
+
+           TRIM-ARCHIVE SECTION.
+             PERFORM COUNT-ARCHIVE-DAYS
+             IF WS-ARCHIVE-DAY-COUNT > WS-ARCHIVE-RETENTION-DAYS
+                 COMPUTE WS-ARCHIVE-SKIP-COUNT =
+                     WS-ARCHIVE-DAY-COUNT - WS-ARCHIVE-RETENTION-DAYS
+                 PERFORM COPY-TRIMMED-ARCHIVE
+                 PERFORM REPLACE-ARCHIVE-FROM-SCRATCH
+             END-IF
+           EXIT.
+
+           COUNT-ARCHIVE-DAYS SECTION.
+             MOVE 0 TO WS-ARCHIVE-DAY-COUNT
+             MOVE "N" TO WS-ARCHIVE-EOF
+             OPEN INPUT ARCHIVE-FILE
+             PERFORM UNTIL END-OF-ARCHIVE
+                 READ ARCHIVE-FILE
+                     AT END SET END-OF-ARCHIVE TO TRUE
+                     NOT AT END
+                         IF ARCHIVE-RECORD(1:17) = WS-ARCHIVE-MARKER
+                             ADD 1 TO WS-ARCHIVE-DAY-COUNT
+                         END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE ARCHIVE-FILE
+           EXIT.
+
+           COPY-TRIMMED-ARCHIVE SECTION.
+             MOVE 0 TO WS-ARCHIVE-HEADERS-SEEN
+             MOVE "N" TO WS-ARCHIVE-EOF
+             OPEN INPUT ARCHIVE-FILE
+             OPEN OUTPUT ARCHIVE-SCRATCH-FILE
+             PERFORM UNTIL END-OF-ARCHIVE
+                 READ ARCHIVE-FILE
+                     AT END SET END-OF-ARCHIVE TO TRUE
+                     NOT AT END
+                         IF ARCHIVE-RECORD(1:17) = WS-ARCHIVE-MARKER
+                             ADD 1 TO WS-ARCHIVE-HEADERS-SEEN
+                         END-IF
+                         IF WS-ARCHIVE-HEADERS-SEEN
+                             > WS-ARCHIVE-SKIP-COUNT
+                             MOVE ARCHIVE-RECORD TO
+                                 ARCHIVE-SCRATCH-RECORD
+                             WRITE ARCHIVE-SCRATCH-RECORD
+                         END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE ARCHIVE-FILE
+             CLOSE ARCHIVE-SCRATCH-FILE
+           EXIT.
+
+           REPLACE-ARCHIVE-FROM-SCRATCH SECTION.
+             MOVE "N" TO WS-ARCHIVE-EOF
+             OPEN INPUT ARCHIVE-SCRATCH-FILE
+             OPEN OUTPUT ARCHIVE-FILE
+             PERFORM UNTIL END-OF-ARCHIVE
+                 READ ARCHIVE-SCRATCH-FILE
+                     AT END SET END-OF-ARCHIVE TO TRUE
+                     NOT AT END
+                         MOVE ARCHIVE-SCRATCH-RECORD TO ARCHIVE-RECORD
+                         WRITE ARCHIVE-RECORD
+                 END-READ
+             END-PERFORM
+             CLOSE ARCHIVE-SCRATCH-FILE
+             CLOSE ARCHIVE-FILE
+           EXIT.
+
        END PROGRAM TextTestFixture.
