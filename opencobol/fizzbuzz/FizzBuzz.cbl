@@ -6,25 +6,93 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ AS "FizzBuzz".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-CONTROL-FILE ASSIGN TO "data/FBRULES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "data/FBREPORT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RULE-LOAD-LOG-FILE ASSIGN TO "data/FBLOAD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+      * Divisor/label rule table (data/FBRULES.DAT) - one divisor and
+      * its label per line, e.g. "003Fizz" or "005Buzz". Read into
+      * WS-RULE-TABLE at start of run so other departments can point
+      * FizzBuzz at their own divisor/word pairs (e.g. 007/Bang)
+      * without a code change.
+       FD  RULES-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RULES-CONTROL-RECORD.
+           05 RULE-DIVISOR-IN PIC 9(003).
+           05 RULE-LABEL-IN PIC X(010).
+
+      * Filed numbering report (data/FBREPORT.RPT). WS-REPORT-OPENED
+      * persists across CALLs within one process the same way it would
+      * across ranges in one FizzBuzzBatch run, so the file is opened
+      * (and its run-date banner written) once and every subsequent
+      * call extends it; each call starts its own page and a range
+      * that outgrows WS-REPORT-MAX-LINES page-breaks internally too.
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD PIC X(080).
+
+      * Operator-visible exception log (data/FBLOAD.LOG) for FBRULES.DAT
+      * rows LOAD-DIVISOR-RULES can't use - capacity exceeded or a
+      * divisor of zero - so a bad external edit (req 027) leaves a
+      * persisted trail instead of only a console DISPLAY that scrolls
+      * away. Same pattern as GuildedRose's CONTROL-LOAD-LOG-FILE.
+       FD  RULE-LOAD-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RULE-LOAD-LOG-RECORD PIC X(080).
+
        WORKING-STORAGE SECTION.
        01 COUNTER PIC 9(004).
-       01 FORMATTED-COUNTER PIC Z(004) OCCURS 9999.
-       01 LAST-POS PIC 9(038).
+       01 FORMATTED-COUNTER PIC 9(004) OCCURS 9999.
 
-      *Fizz-Buzz-Calculation
-       01 DIVISOR PIC 9(004).
-       01 DIVISIOR-3 PIC 9(001) VALUE 3.
-       01 DIVISIOR-5 PIC 9(001) VALUE 5.
-       01 ANY-2 PIC 9(004).
-       01 HAS-REMAINING PIC 9(004).
+      * Divisor/label rules, externalized to RULES-CONTROL-FILE so
+      * this utility isn't limited to exactly divisible-by-3/-5.
+       01 WS-RULE-COUNT PIC 9(003) VALUE 0.
+       01 WS-MAX-RULE-CAPACITY PIC 9(003) VALUE 20.
+       01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES.
+               10 WS-RULE-DIVISOR PIC 9(003).
+               10 WS-RULE-LABEL PIC X(010).
+       01 WS-RULE-EOF PIC X(001) VALUE "N".
+           88 END-OF-RULES VALUE "Y".
+       01 WS-RULE-IDX PIC 9(003).
+       01 WS-DIVISOR PIC 9(004).
+       01 WS-REMAINDER PIC 9(004).
+       01 WS-ANY-2 PIC 9(004).
+       01 WS-RULE-MATCHED PIC X(001).
+           88 THIS-RULE-MATCHED VALUE "Y".
+       01 WS-ANY-RULE-MATCHED PIC X(001).
+           88 ANY-RULE-MATCHED VALUE "Y".
+       01 WS-CONVERTED-POINTER PIC 9(003).
 
-       01 FIZZ-VALUE PIC 9(001) OCCURS 9999.
-           88 HAS-FIZZ VALUE 1.
+      * Numbering report (see REPORT-FILE above).
+       01 WS-REPORT-OPENED PIC X(001) VALUE "N".
+           88 REPORT-ALREADY-OPENED VALUE "Y".
+       01 WS-REPORT-PAGE-NUM PIC 9(003) VALUE 0.
+       01 WS-REPORT-PAGE-ED PIC ZZ9.
+       01 WS-REPORT-LINE-COUNT PIC 9(003) VALUE 0.
+       01 WS-REPORT-MAX-LINES PIC 9(003) VALUE 50.
+       01 WS-CURRENT-DATE-TIME PIC X(021).
+       01 WS-REPORT-RUN-DATE PIC X(008).
 
-       01 BUZZ-VALUE PIC 9(001) OCCURS 9999.
-           88 HAS-BUZZ VALUE 1.
+      * Per-rule/multi-match/no-match run statistics, reset at the
+      * start of every CALL (one range) and summarized on the report
+      * at the end of that range - the generalized equivalent of the
+      * old fixed Fizz/Buzz/FizzBuzz/plain counts now that WS-RULE-
+      * TABLE (req 027) supports an arbitrary rule set.
+       01 WS-RULE-MATCH-COUNT PIC 9(005) OCCURS 20 TIMES VALUE 0.
+       01 WS-MULTI-MATCH-COUNT PIC 9(005) VALUE 0.
+       01 WS-NO-MATCH-COUNT PIC 9(005) VALUE 0.
+       01 WS-MATCHES-THIS-NUMBER PIC 9(003) VALUE 0.
+       01 WS-STAT-IDX PIC 9(003).
+       01 WS-STAT-ED PIC ZZZZ9.
 
        LINKAGE SECTION.
        01 FIZZ-BUZZ-DATA.    COPY FIZZ-BUZZ-DATA.
@@ -32,89 +100,210 @@
        PROCEDURE DIVISION USING FIZZ-BUZZ-DATA.
        MAIN-PROCEDURE.
 
+           IF NUMBER-INPUT = 0 OR NUMBER-INPUT > 9999
+               DISPLAY "FIZZBUZZ REJECTED - NUMBER-INPUT "
+                   NUMBER-INPUT " IS OUT OF RANGE (1 TO 9999)"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM LOAD-DIVISOR-RULES
+           PERFORM OPEN-NUMBERING-REPORT
+           PERFORM RESET-STATISTICS
+
            PERFORM VARYING COUNTER FROM 1 BY 1
            UNTIL COUNTER > NUMBER-INPUT
-               PERFORM CHECK-FOR-DIVIDABLE-BY-THREE
-               PERFORM CHECK-FOR-DIVIDABLE-BY-FIVE
                MOVE COUNTER TO FORMATTED-COUNTER(COUNTER)
+               PERFORM BUILD-CONVERTED-VALUE
+               PERFORM WRITE-REPORT-LINE
            END-PERFORM
 
-           MOVE 1 TO LAST-POS
-           PERFORM VARYING COUNTER FROM 1 BY 1
-           UNTIL COUNTER > NUMBER-INPUT
-               IF HAS-FIZZ(COUNTER) AND HAS-BUZZ(COUNTER)
-                 PERFORM PRINT-FIZZ-BUZZ
-               ELSE
-                 IF HAS-FIZZ(COUNTER)
-                     PERFORM PRINT-FIZZ
-                 ELSE
-                   IF HAS-BUZZ(COUNTER)
-                    PERFORM PRINT-BUZZ
-                   ELSE
-                     STRING FORMATTED-COUNTER(COUNTER)
-                     INTO CONVERTED(LAST-POS:
-                         FUNCTION LENGTH(FORMATTED-COUNTER(COUNTER)))
-
-                     MOVE FUNCTION LENGTH(FORMATTED-COUNTER(COUNTER))
-                     TO LAST-POS
-                     COMPUTE LAST-POS = LAST-POS * COUNTER + 1
-                   END-IF
-                 END-IF
-               END-IF
-           END-PERFORM
+           PERFORM WRITE-STATISTICS-SUMMARY
+           CLOSE REPORT-FILE
 
        GOBACK.
 
-           CHECK-FOR-DIVIDABLE-BY-THREE SECTION.
-               MOVE COUNTER TO DIVISOR
-                   DIVIDE DIVISIOR-3 INTO DIVISOR GIVING ANY-2 REMAINDER
-                   HAS-REMAINING
-                   IF HAS-REMAINING = 0
-                       DISPLAY "Dividable by three " COUNTER
-                       SET HAS-FIZZ(COUNTER) TO TRUE
-                   END-IF
+           LOAD-DIVISOR-RULES SECTION.
+             OPEN INPUT RULES-CONTROL-FILE
+             MOVE 0 TO WS-RULE-COUNT
+             MOVE "N" TO WS-RULE-EOF
+             PERFORM UNTIL END-OF-RULES
+                 READ RULES-CONTROL-FILE
+                     AT END SET END-OF-RULES TO TRUE
+                     NOT AT END
+                       IF WS-RULE-COUNT >= WS-MAX-RULE-CAPACITY
+                           PERFORM LOG-RULE-CAPACITY-EXCEEDED
+                           SET END-OF-RULES TO TRUE
+                       ELSE
+                           IF RULE-DIVISOR-IN = 0
+                               OR RULE-DIVISOR-IN NOT NUMERIC
+                               PERFORM LOG-RULE-ZERO-DIVISOR
+                           ELSE
+                               ADD 1 TO WS-RULE-COUNT
+                               MOVE RULE-DIVISOR-IN
+                                   TO WS-RULE-DIVISOR(WS-RULE-COUNT)
+                               MOVE RULE-LABEL-IN
+                                   TO WS-RULE-LABEL(WS-RULE-COUNT)
+                           END-IF
+                       END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE RULES-CONTROL-FILE
            EXIT.
 
-           CHECK-FOR-DIVIDABLE-BY-FIVE SECTION.
-               MOVE COUNTER TO DIVISOR
-               DIVIDE DIVISIOR-5 INTO DIVISOR GIVING ANY-2 REMAINDER
-               HAS-REMAINING
-               IF HAS-REMAINING = 0
-                   DISPLAY "Dividable by five: " COUNTER
-                   SET HAS-BUZZ(COUNTER) TO TRUE
-               END-IF
+           LOG-RULE-CAPACITY-EXCEEDED SECTION.
+             OPEN EXTEND RULE-LOAD-LOG-FILE
+             MOVE SPACES TO RULE-LOAD-LOG-RECORD
+             STRING "EXCEPTION: DIVISOR RULE COUNT EXCEEDS TABLE"
+                 " CAPACITY - REMAINING RULES NOT LOADED"
+                 INTO RULE-LOAD-LOG-RECORD
+             WRITE RULE-LOAD-LOG-RECORD
+             CLOSE RULE-LOAD-LOG-FILE
            EXIT.
 
-           PRINT-FIZZ SECTION.
-             DISPLAY "Processing Fizz"
-             STRING "Fizz"
-             INTO CONVERTED(LAST-POS:
-                 FUNCTION LENGTH(FORMATTED-COUNTER(COUNTER)))
+           LOG-RULE-ZERO-DIVISOR SECTION.
+             OPEN EXTEND RULE-LOAD-LOG-FILE
+             MOVE SPACES TO RULE-LOAD-LOG-RECORD
+             STRING "EXCEPTION: DIVISOR RULE REJECTED - ZERO DIVISOR"
+                 " FOR LABEL " FUNCTION TRIM(RULE-LABEL-IN)
+                 INTO RULE-LOAD-LOG-RECORD
+             WRITE RULE-LOAD-LOG-RECORD
+             CLOSE RULE-LOAD-LOG-FILE
+           EXIT.
 
-             MOVE FUNCTION LENGTH(FORMATTED-COUNTER(COUNTER))
-             TO LAST-POS
-             COMPUTE LAST-POS = LAST-POS * COUNTER + 1
+           LOG-CONVERTED-LABEL-OVERFLOW SECTION.
+             OPEN EXTEND RULE-LOAD-LOG-FILE
+             MOVE SPACES TO RULE-LOAD-LOG-RECORD
+             STRING "EXCEPTION: CONVERTED VALUE TRUNCATED - TOO MANY"
+                 " MATCHING RULE LABELS FOR NUMBER "
+                 FUNCTION TRIM(FORMATTED-COUNTER(COUNTER))
+                 INTO RULE-LOAD-LOG-RECORD
+             WRITE RULE-LOAD-LOG-RECORD
+             CLOSE RULE-LOAD-LOG-FILE
            EXIT.
 
-           PRINT-BUZZ SECTION.
-             DISPLAY "Processing Buzz"
-             STRING "Buzz"
-             INTO CONVERTED(LAST-POS:
-               FUNCTION LENGTH(FORMATTED-COUNTER(COUNTER)))
+           BUILD-CONVERTED-VALUE SECTION.
+             MOVE SPACES TO CONVERTED(COUNTER)
+             MOVE "N" TO WS-ANY-RULE-MATCHED
+             MOVE 1 TO WS-CONVERTED-POINTER
+             MOVE 0 TO WS-MATCHES-THIS-NUMBER
+             PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                 UNTIL WS-RULE-IDX > WS-RULE-COUNT
+                 PERFORM CHECK-ONE-RULE
+                 IF THIS-RULE-MATCHED
+                     SET ANY-RULE-MATCHED TO TRUE
+                     ADD 1 TO WS-MATCHES-THIS-NUMBER
+                     ADD 1 TO WS-RULE-MATCH-COUNT(WS-RULE-IDX)
+                     STRING FUNCTION TRIM(WS-RULE-LABEL(WS-RULE-IDX))
+                         DELIMITED BY SIZE
+                         INTO CONVERTED(COUNTER)
+                         WITH POINTER WS-CONVERTED-POINTER
+                         ON OVERFLOW
+                             PERFORM LOG-CONVERTED-LABEL-OVERFLOW
+                     END-STRING
+                 END-IF
+             END-PERFORM
+             IF NOT ANY-RULE-MATCHED
+                 MOVE FORMATTED-COUNTER(COUNTER) TO CONVERTED(COUNTER)
+                 ADD 1 TO WS-NO-MATCH-COUNT
+             END-IF
+             IF WS-MATCHES-THIS-NUMBER > 1
+                 ADD 1 TO WS-MULTI-MATCH-COUNT
+             END-IF
+           EXIT.
 
-             MOVE FUNCTION LENGTH(FORMATTED-COUNTER(COUNTER))
-             TO LAST-POS
-             COMPUTE LAST-POS = LAST-POS * COUNTER + 1
+           CHECK-ONE-RULE SECTION.
+             MOVE "N" TO WS-RULE-MATCHED
+             MOVE COUNTER TO WS-DIVISOR
+             DIVIDE WS-RULE-DIVISOR(WS-RULE-IDX) INTO WS-DIVISOR
+                 GIVING WS-ANY-2 REMAINDER WS-REMAINDER
+             IF WS-REMAINDER = 0
+                 SET THIS-RULE-MATCHED TO TRUE
+             END-IF
            EXIT.
 
-           PRINT-FIZZ-BUZZ SECTION.
-             DISPLAY "Processing Fizz-Buzz"
-             STRING "Fizz-Buzz"
-             INTO CONVERTED(LAST-POS:9)
+           OPEN-NUMBERING-REPORT SECTION.
+             IF NOT REPORT-ALREADY-OPENED
+                 OPEN OUTPUT REPORT-FILE
+                 MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+                 MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-REPORT-RUN-DATE
+                 SET REPORT-ALREADY-OPENED TO TRUE
+             ELSE
+                 OPEN EXTEND REPORT-FILE
+             END-IF
+             ADD 1 TO WS-REPORT-PAGE-NUM
+             MOVE 0 TO WS-REPORT-LINE-COUNT
+             PERFORM WRITE-REPORT-PAGE-HEADER
+           EXIT.
+
+           WRITE-REPORT-PAGE-HEADER SECTION.
+             MOVE WS-REPORT-PAGE-NUM TO WS-REPORT-PAGE-ED
+             MOVE SPACES TO REPORT-RECORD
+             STRING "FIZZBUZZ NUMBERING REPORT   RUN DATE: "
+                 DELIMITED BY SIZE
+                 WS-REPORT-RUN-DATE DELIMITED BY SIZE
+                 "   PAGE " DELIMITED BY SIZE
+                 WS-REPORT-PAGE-ED DELIMITED BY SIZE
+                 INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             MOVE SPACES TO REPORT-RECORD
+             STRING "NUMBER" DELIMITED BY SIZE
+                 "   RESULT" DELIMITED BY SIZE
+                 INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+           EXIT.
+
+           WRITE-REPORT-LINE SECTION.
+             IF WS-REPORT-LINE-COUNT >= WS-REPORT-MAX-LINES
+                 ADD 1 TO WS-REPORT-PAGE-NUM
+                 MOVE 0 TO WS-REPORT-LINE-COUNT
+                 PERFORM WRITE-REPORT-PAGE-HEADER
+             END-IF
+             MOVE SPACES TO REPORT-RECORD
+             STRING FORMATTED-COUNTER(COUNTER) DELIMITED BY SIZE
+                 "   " DELIMITED BY SIZE
+                 FUNCTION TRIM(CONVERTED(COUNTER)) DELIMITED BY SIZE
+                 INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             ADD 1 TO WS-REPORT-LINE-COUNT
+           EXIT.
+
+           RESET-STATISTICS SECTION.
+             MOVE 0 TO WS-MULTI-MATCH-COUNT
+             MOVE 0 TO WS-NO-MATCH-COUNT
+             PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                 UNTIL WS-STAT-IDX > WS-MAX-RULE-CAPACITY
+                 MOVE 0 TO WS-RULE-MATCH-COUNT(WS-STAT-IDX)
+             END-PERFORM
+           EXIT.
 
-             MOVE FUNCTION LENGTH(FORMATTED-COUNTER(COUNTER))
-             TO LAST-POS
-             COMPUTE LAST-POS = LAST-POS * COUNTER + 1
+           WRITE-STATISTICS-SUMMARY SECTION.
+             MOVE SPACES TO REPORT-RECORD
+             WRITE REPORT-RECORD
+             PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                 UNTIL WS-STAT-IDX > WS-RULE-COUNT
+                 MOVE WS-RULE-MATCH-COUNT(WS-STAT-IDX) TO WS-STAT-ED
+                 MOVE SPACES TO REPORT-RECORD
+                 STRING FUNCTION TRIM(WS-STAT-ED) DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RULE-LABEL(WS-STAT-IDX))
+                         DELIMITED BY SIZE
+                     ", " DELIMITED BY SIZE
+                     INTO REPORT-RECORD
+                 WRITE REPORT-RECORD
+             END-PERFORM
+             MOVE WS-MULTI-MATCH-COUNT TO WS-STAT-ED
+             MOVE SPACES TO REPORT-RECORD
+             STRING FUNCTION TRIM(WS-STAT-ED) DELIMITED BY SIZE
+                 " MULTI-MATCH, " DELIMITED BY SIZE
+                 INTO REPORT-RECORD
+             WRITE REPORT-RECORD
+             MOVE WS-NO-MATCH-COUNT TO WS-STAT-ED
+             MOVE SPACES TO REPORT-RECORD
+             STRING FUNCTION TRIM(WS-STAT-ED) DELIMITED BY SIZE
+                 " PLAIN" DELIMITED BY SIZE
+                 INTO REPORT-RECORD
+             WRITE REPORT-RECORD
            EXIT.
 
        END PROGRAM FIZZBUZZ.
