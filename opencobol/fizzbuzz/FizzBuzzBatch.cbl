@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Drive FizzBuzz across several independent lot ranges
+      *          in one run, reading each range size from a control
+      *          file instead of taking a single manual NUMBER-INPUT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZBUZZBATCH AS "FizzBuzzBatch".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-CONTROL-FILE ASSIGN TO "data/FBBATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One range size per line (how far that range counts, 1 to the
+      * value given, same meaning as NUMBER-INPUT). Ops appends one
+      * line per lot range they need numbered that day.
+       FD  BATCH-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BATCH-CONTROL-RECORD PIC 9(004).
+
+       WORKING-STORAGE SECTION.
+       01 NUMBER-CONVERSION. COPY NUMBER-CONVERSION.
+       01 COUNTER PIC 9(004).
+       01 WS-RANGE-NUMBER PIC 9(004) VALUE 0.
+       01 WS-BATCH-EOF PIC X(001) VALUE "N".
+           88 END-OF-BATCH VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT BATCH-CONTROL-FILE
+           MOVE "N" TO WS-BATCH-EOF
+           PERFORM UNTIL END-OF-BATCH
+               READ BATCH-CONTROL-FILE
+                   AT END SET END-OF-BATCH TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RANGE-NUMBER
+                       MOVE BATCH-CONTROL-RECORD TO MAX-NUMBER
+                       PERFORM RUN-ONE-RANGE
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-CONTROL-FILE
+       STOP RUN.
+
+           RUN-ONE-RANGE SECTION.
+             CALL "FizzBuzz" USING NUMBER-CONVERSION
+             END-CALL
+
+             DISPLAY " "
+             DISPLAY "RANGE " WS-RANGE-NUMBER ": 1 TO " MAX-NUMBER
+
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > MAX-NUMBER
+                 DISPLAY CONVERTED(COUNTER)
+             END-PERFORM
+           EXIT.
+
+       END PROGRAM FIZZBUZZBATCH.
