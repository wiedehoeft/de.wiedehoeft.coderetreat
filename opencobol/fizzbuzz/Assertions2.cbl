@@ -47,11 +47,13 @@
             GOBACK.
 
            FORMAT-OUTPUT SECTION.
+               MOVE 0 TO W-SPACES
                INSPECT FUNCTION REVERSE(EXPECTED) TALLYING
                        W-SPACES FOR LEADING SPACES
                    COMPUTE EXPECTED-STRING-LENGTH =
                    LENGTH OF EXPECTED - W-SPACES
 
+               MOVE 0 TO W-SPACES
                INSPECT FUNCTION REVERSE(GIVEN) TALLYING
                        W-SPACES FOR LEADING SPACES
                    COMPUTE GIVEN-STRING-LENGTH =
