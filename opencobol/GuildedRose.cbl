@@ -1,30 +1,463 @@
        PROGRAM-ID. GildedRose as "GuildedRose".
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE ASSIGN TO "data/ITEMCAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECONCILE-FILE ASSIGN TO "data/RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DELTA-REPORT-FILE ASSIGN TO "data/DELTA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEGENDARY-CONTROL-FILE ASSIGN TO "data/LEGEND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROTECTED-FILE ASSIGN TO "data/PROTECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROMO-CONTROL-FILE ASSIGN TO "data/PROMO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CATEGORY-CONTROL-FILE ASSIGN TO "data/CATEGRY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QUALITY-BOUNDS-FILE ASSIGN TO "data/QBOUND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POS-EXTRACT-FILE ASSIGN TO "data/POSEXTR.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SELLIN-ALERT-FILE ASSIGN TO "data/SELLIN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VENDOR-RETURN-FILE ASSIGN TO "data/VENDOR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUP-CHECK-CONTROL-FILE ASSIGN TO "data/DUPCHK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUP-NAME-LOG-FILE ASSIGN TO "data/DUPNAME.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QTY-ADJUST-FILE ASSIGN TO "data/QTYADJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QTY-ADJUST-LOG-FILE ASSIGN TO "data/QTYADJ.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRICING-REPORT-FILE ASSIGN TO "data/PRICING.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ALERT-TRIGGER-FILE ASSIGN TO "data/ALERT.FLG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUSINESS-CALENDAR-FILE ASSIGN TO "data/BUSCAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-LOAD-LOG-FILE ASSIGN TO "data/CTLLOAD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Row-level checkpoint (req 009): lets a crash partway through
+      * the per-item aging loop resume from the next unfinished row
+      * instead of reprocessing the whole item table, the same way
+      * GuildedRoseRunner's CHECKPOINT-FILE resumes at the day level.
+           SELECT ROW-CHECKPOINT-FILE ASSIGN TO "data/ROWCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROWCKPT-STATUS.
+           SELECT ROW-STATE-FILE ASSIGN TO "data/ROWSTATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROWSTATE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CATALOG-RECORD PIC X(041).
+
+       FD  RECONCILE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RECONCILE-RECORD PIC X(080).
+
+       FD  DELTA-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DELTA-REPORT-RECORD PIC X(132).
+
+       FD  LEGENDARY-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LEGENDARY-CONTROL-RECORD PIC X(140).
+
+       FD  PROTECTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PROTECTED-RECORD PIC X(041).
+
+       FD  PROMO-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PROMO-CONTROL-RECORD PIC 9(003).
+
+       FD  CATEGORY-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CATEGORY-CONTROL-RECORD.
+           05 CATEGORY-CONTROL-NAME PIC X(041).
+           05 CATEGORY-CONTROL-CODE PIC X(001).
+
+       FD  QUALITY-BOUNDS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QUALITY-BOUNDS-RECORD PIC X(120).
+
+       FD  POS-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  POS-EXTRACT-RECORD. COPY ITEMS.
+
+       FD  SELLIN-ALERT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SELLIN-ALERT-RECORD PIC X(100).
+
+       FD  VENDOR-RETURN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-RETURN-RECORD PIC X(100).
+
+       FD  DUP-CHECK-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DUP-CHECK-CONTROL-RECORD PIC X(001).
+
+       FD  DUP-NAME-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DUP-NAME-LOG-RECORD PIC X(100).
+
+       FD  QTY-ADJUST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QTY-ADJUST-RECORD.
+           05 ADJ-NAME PIC X(041).
+           05 ADJ-QUALITY-DELTA PIC -(4)9.
+           05 ADJ-REASON-CODE PIC X(010).
+
+       FD  QTY-ADJUST-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QTY-ADJUST-LOG-RECORD PIC X(120).
+
+       FD  PRICING-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PRICING-REPORT-RECORD PIC X(100).
+
+       FD  ALERT-TRIGGER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ALERT-TRIGGER-RECORD PIC X(100).
+
+      * Closed-date calendar (data/BUSCAL.DAT) - one YYYYMMDD entry per
+      * line for every date the shop is not trading (Sundays and posted
+      * holidays alike). Ops maintains the list directly; GuildedRose
+      * only ever checks today's date against it before aging sell-in.
+       FD  BUSINESS-CALENDAR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BUSINESS-CALENDAR-RECORD PIC X(008).
+
+      * Operator-visible exception log (data/CTLLOAD.LOG) for any of the
+      * small control files below (catalog, protected list, category
+      * master, business calendar) that carries more rows than its
+      * in-memory table can hold - the same capacity-exceeded pattern
+      * GuildedRoseRunner's READ-ITEM-MASTER and ItemMaint's ADD-ITEM
+      * already use for the Item Master file itself.
+       FD  CONTROL-LOAD-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-LOAD-LOG-RECORD PIC X(080).
+
+      * One record holding the last completed row number for the
+      * AGING-DATE currently in progress, rewritten after every row so
+      * a crash can tell how far the previous attempt got.
+       FD  ROW-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ROW-CHECKPOINT-RECORD.
+           05  RCKPT-AGING-DATE PIC X(008).
+           05  RCKPT-ROW-NUMBER PIC 9(005).
+           05  RCKPT-STORE-ID PIC X(006).
+
+      * One record per completed row, appended in row order, holding
+      * that row's final post-aging ITEM state - reloaded on resume so
+      * already-settled rows are restored instead of re-aged.
+       FD  ROW-STATE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ROW-STATE-RECORD. COPY ITEMS.
+
        WORKING-STORAGE SECTION.
-       01 COUNTER PIC 9(004).
+       01 COUNTER PIC 9(005).
+       01 CAT-IDX PIC 9(003).
        01 CURRENT-ITEM. COPY ITEMS.
+       01 WS-ROWCKPT-STATUS PIC X(002).
+       01 WS-ROWSTATE-STATUS PIC X(002).
+      * Row to resume from: 0 means start this AGING-DATE at row 1,
+      * otherwise rows 1..WS-RESUME-ROW already completed on a prior,
+      * crashed attempt at this same AGING-DATE.
+       01 WS-RESUME-ROW PIC 9(005) VALUE 0.
+       01 WS-LOOP-START PIC 9(005).
+       01 WS-ROWSTATE-IDX PIC 9(005).
+       01 WS-OLD-SELL-IN PIC S9(004).
+       01 WS-OLD-QUALITY PIC S9(004).
+       01 WS-OLD-SELL-IN-ED PIC -(4)9.
+       01 WS-NEW-SELL-IN-ED PIC -(4)9.
+       01 WS-OLD-QUALITY-ED PIC -(4)9.
+       01 WS-NEW-QUALITY-ED PIC -(4)9.
+       01 WS-OLD-ON-HAND-QTY PIC 9(005).
+       01 WS-OLD-ON-HAND-QTY-ED PIC Z(4)9.
+       01 WS-NEW-ON-HAND-QTY-ED PIC Z(4)9.
 
        01 BACKSTAGE-PASSES PIC X(041) VALUE
            "Backstage passes to a TAFKAL80ETC concert".
-       01 SULFURAS PIC X(026) VALUE
-           "Sulfuras, Hand of Ragnaros".
+       01 CONJURED-PREFIX PIC X(008) VALUE "Conjured".
+
+      * Capacity bounds for the small control-file tables loaded below,
+      * matching each table's OCCURS clause - checked before every
+      * subscripted MOVE so an oversized control file is rejected with
+      * an operator-visible exception instead of corrupting adjacent
+      * WORKING-STORAGE.
+       01 WS-MAX-CATALOG-CAPACITY PIC 9(003) VALUE 100.
+       01 WS-MAX-PROTECTED-CAPACITY PIC 9(003) VALUE 100.
+       01 WS-MAX-CATEGORY-CAPACITY PIC 9(003) VALUE 100.
+       01 WS-MAX-CALENDAR-CAPACITY PIC 9(003) VALUE 400.
+
+      * The known-good item catalog, loaded from CATALOG-FILE. Names
+      * that are not an exact catalog match or a Conjured item are
+      * reported to RECONCILE-FILE and skipped by the aging logic.
+       01 WS-CATALOG-COUNT PIC 9(003) VALUE 0.
+       01 WS-CATALOG-TABLE.
+           05 WS-CATALOG-ENTRY PIC X(041) OCCURS 100 TIMES.
+       01 WS-CATALOG-EOF PIC X(001) VALUE "N".
+           88 END-OF-CATALOG VALUE "Y".
+
+      * Protected/never-decaying item names (e.g. SULFURAS), loaded
+      * from PROTECTED-FILE. Replaces the single hardcoded legendary
+      * literal so ops can add a protected SKU without a code change.
+       01 WS-PROTECTED-COUNT PIC 9(003) VALUE 0.
+       01 WS-PROTECTED-TABLE.
+           05 WS-PROTECTED-ENTRY PIC X(041) OCCURS 100 TIMES.
+       01 WS-PROTECTED-EOF PIC X(001) VALUE "N".
+           88 END-OF-PROTECTED VALUE "Y".
+       01 WS-PROTECTED-MATCH PIC X(001) VALUE "N".
+           88 ITEM-IS-PROTECTED VALUE "Y".
+
+      * Backstage-pass quality ramp-up breakpoints, tunable per promo
+      * via PROMO-CONTROL-FILE instead of hardcoded in the section
+      * below. Defaults match the original 11/6 day breakpoints.
+       01 WS-PROMO-EARLY-THRESHOLD PIC 9(003) VALUE 11.
+       01 WS-PROMO-LATE-THRESHOLD PIC 9(003) VALUE 6.
+
+      * Category master, loaded from CATEGORY-CONTROL-FILE. Maps an
+      * item name to its behavior code so the aging logic below
+      * branches on CATEGORY-CODE OF CURRENT-ITEM instead of matching
+      * whole item-name literals. Conjured items are recognized by
+      * the CONJURED-PREFIX name pattern rather than a master entry
+      * per SKU, matching how VALIDATE-ITEM-NAMES already treats them.
+       01 WS-CATEGORY-COUNT PIC 9(003) VALUE 0.
+       01 WS-CATEGORY-TABLE.
+           05 WS-CATEGORY-ENTRY OCCURS 100 TIMES.
+               10 WS-CATEGORY-NAME PIC X(041).
+               10 WS-CATEGORY-CODE-VAL PIC X(001).
+       01 WS-CATEGORY-EOF PIC X(001) VALUE "N".
+           88 END-OF-CATEGORY VALUE "Y".
+       01 WS-CATEGORY-MATCH PIC X(001) VALUE "N".
+           88 CATEGORY-MASTER-MATCH-FOUND VALUE "Y".
+
+      * Same-sized as ITEM-COLLECTION's OCCURS bound; tracks which
+      * rows passed catalog validation and may be aged this run.
+       01 WS-ITEM-VALID-TABLE.
+           05 WS-ITEM-VALID PIC X(001) OCCURS 50000 TIMES.
+               88 ITEM-IS-VALID VALUE "Y".
+               88 ITEM-IS-INVALID VALUE "N".
+       01 WS-MATCH-FOUND PIC X(001) VALUE "N".
+           88 CATALOG-MATCH-FOUND VALUE "Y".
+
+      * Header/trailer control totals for RECONCILE-FILE, so ops can
+      * balance "items read" against "items processed" plus "items
+      * skipped" for this run without re-deriving it from RECON.RPT's
+      * per-item exception lines.
+       01 WS-VALIDATE-READ-COUNT PIC 9(005) VALUE 0.
+       01 WS-VALIDATE-PROCESSED-COUNT PIC 9(005) VALUE 0.
+       01 WS-VALIDATE-SKIPPED-COUNT PIC 9(005) VALUE 0.
+       01 WS-VALIDATE-READ-ED PIC Z(4)9.
+       01 WS-VALIDATE-PROCESSED-ED PIC Z(4)9.
+       01 WS-VALIDATE-SKIPPED-ED PIC Z(4)9.
+
+      * Quality-bounds enforcement, run by ENFORCE-QUALITY-BOUNDS after
+      * every INCREASE-QUALITY/DECREASE-QUALITY mutation so the 0..50
+      * (0..80 for protected/legendary items) invariant is guaranteed
+      * from one place instead of relying on each caller's guard.
+       01 WS-QUALITY-MAX-NORMAL PIC 9(003) VALUE 50.
+       01 WS-QUALITY-MAX-LEGENDARY PIC 9(003) VALUE 80.
+       01 WS-QUALITY-MIN PIC 9(003) VALUE 0.
+       01 WS-QUALITY-CEILING PIC 9(003).
+       01 WS-QUALITY-CEILING-ED PIC ZZ9.
+       01 WS-BOUNDS-QUALITY-ED PIC -(4)9.
+
+      * Sell-in horizon alerts for purchasing: every item whose ending
+      * sell-in for the day falls in 0..4 will hit zero within the next
+      * 5 processing days. Built after the main aging loop from the
+      * already-aged ITEM table, then sorted soonest-first for the
+      * report.
+       01 WS-ALERT-HORIZON PIC 9(003) VALUE 5.
+       01 WS-ALERT-COUNT PIC 9(005) VALUE 0.
+       01 WS-ALERT-TABLE.
+           05 WS-ALERT-ENTRY OCCURS 50000 TIMES.
+               10 WS-ALERT-NAME PIC X(041).
+               10 WS-ALERT-SELLIN PIC S9(004).
+       01 WS-ALERT-TEMP-NAME PIC X(041).
+       01 WS-ALERT-TEMP-SELLIN PIC S9(004).
+       01 WS-ALERT-I PIC 9(005).
+       01 WS-ALERT-J PIC 9(005).
+       01 WS-ALERT-SELLIN-ED PIC -(4)9.
+
+      * Duplicate item-name detection, run before any other validation
+      * or aging. Every report keys off NAME OF CURRENT-ITEM, so a
+      * duplicate name in the Item Master makes those reports
+      * ambiguous. Whether a duplicate halts the run or is only logged
+      * is controlled by DUP-CHECK-CONTROL-FILE, since the shipped
+      * Item Master already carries deliberate same-named test rows
+      * (multiple Sulfuras/backstage-pass rows at different sell-in
+      * values) that predate this control - ops can switch to HALT
+      * mode once the master has been cleaned up via ItemMaint.
+       01 WS-DUP-CHECK-MODE PIC X(001) VALUE "W".
+           88 DUP-CHECK-HALT VALUE "H".
+           88 DUP-CHECK-WARN VALUE "W".
+       01 WS-DUP-FOUND PIC X(001) VALUE "N".
+           88 DUPLICATE-NAME-FOUND VALUE "Y".
+       01 WS-DUP-I PIC 9(005).
+       01 WS-DUP-J PIC 9(005).
+       01 WS-DUP-I-ED PIC ZZZZ9.
+       01 WS-DUP-J-ED PIC ZZZZ9.
+
+      * Multi-store support: the Item Master can carry rows for
+      * several physical locations in one run. WS-CURRENT-STORE-ID
+      * tracks the store of the last delta-report line written so a
+      * control-break header can split DELTA-REPORT-FILE into one
+      * section per store, mirroring how a store-sorted extract would
+      * be reported in a real batch shop.
+       01 WS-CURRENT-STORE-ID PIC X(006) VALUE SPACES.
+       01 WS-STORE-BREAK-RECORD PIC X(100).
+       01 WS-DEFAULT-STORE-ID PIC X(006) VALUE "000001".
+
+      * Manual quality-override transactions (data/QTYADJ.DAT), applied
+      * once up front before the normal DECREASE-QUALITY/
+      * INCREASE-QUALITY aging logic runs, so a stockroom write-down is
+      * an auditable transaction instead of a silent data edit. Every
+      * item whose NAME matches a transaction is adjusted, since a
+      * write-down reason (e.g. damaged case) is usually name-driven
+      * rather than store-specific; protected (legendary) items are
+      * always rejected and logged, same as CHECK-PROTECTED-ITEM
+      * guards them everywhere else.
+       01 WS-ADJUST-EOF PIC X(001) VALUE "N".
+           88 END-OF-ADJUST-TRANS VALUE "Y".
+       01 WS-ADJUST-MATCH-COUNT PIC 9(005).
+       01 WS-ADJUST-DELTA-NUM PIC S9(004).
+       01 WS-ADJUST-DELTA-ED PIC -(4)9.
+       01 WS-ADJUST-OLD-QUALITY-ED PIC -(4)9.
+       01 WS-ADJUST-NEW-QUALITY-ED PIC -(4)9.
+
+      * Markdown pricing (UNIT-PRICE of ITEMS, driven off QUALITY). The
+      * markdown percentage scales linearly against the normal-item
+      * quality ceiling, so a zero-quality item is 100% off and a
+      * full-quality item carries no markdown; legendary items never
+      * decay so their markdown is always zero regardless of the
+      * [0,50] scale.
+       01 WS-MARKDOWN-PCT PIC 9(003).
+       01 WS-MARKDOWN-PCT-ED PIC ZZ9.
+       01 WS-MARKDOWN-PRICE PIC 9(005)V99.
+       01 WS-UNIT-PRICE-ED PIC Z(4)9.99.
+       01 WS-MARKDOWN-PRICE-ED PIC Z(4)9.99.
+
+      * Set whenever any validation pass (unknown item name, duplicate
+      * name, legendary-item integrity) finds an exception, so a single
+      * trigger file (data/ALERT.FLG) can be polled by the job
+      * scheduler instead of someone having to open every report by
+      * hand at open of business.
+       01 WS-VALIDATION-ALERT-FOUND PIC X(001) VALUE "N".
+           88 VALIDATION-ALERT-FOUND VALUE "Y".
+
+      * Business-calendar table (see BUSINESS-CALENDAR-FILE above),
+      * loaded once at start of run and checked once, since a single
+      * GuildedRose invocation always ages by one trading day.
+       01 WS-CALENDAR-COUNT PIC 9(003) VALUE 0.
+       01 WS-CALENDAR-TABLE.
+           05 WS-CALENDAR-ENTRY PIC X(008) OCCURS 400 TIMES.
+       01 WS-CALENDAR-EOF PIC X(001) VALUE "N".
+           88 END-OF-CALENDAR VALUE "Y".
+       01 WS-CALENDAR-IDX PIC 9(003).
+       01 WS-TODAY-DATE PIC X(008).
+       01 WS-BUSINESS-DAY-CLOSED PIC X(001) VALUE "N".
+           88 BUSINESS-DAY-IS-CLOSED VALUE "Y".
 
        LINKAGE SECTION.
        01 ITEMS. COPY ITEM-COLLECTION.
+      * Simulated business date for this aging run, YYYYMMDD, supplied
+      * by the caller so a multi-day simulation (req 008) can check the
+      * business calendar (req 025) against the day being aged instead
+      * of the wall-clock date every CALL happens to run on.
+       01 AGING-DATE PIC X(008).
+
+           PROCEDURE DIVISION USING ITEMS AGING-DATE.
+
+           PERFORM NORMALIZE-STORE-IDS
+           PERFORM LOAD-DUP-CHECK-MODE
+           PERFORM VALIDATE-NO-DUPLICATE-NAMES
+           IF DUPLICATE-NAME-FOUND
+               SET VALIDATION-ALERT-FOUND TO TRUE
+           END-IF
+           IF DUPLICATE-NAME-FOUND AND DUP-CHECK-HALT
+               PERFORM WRITE-ALERT-TRIGGER
+               DISPLAY
+                   "GUILDEDROSE HALTED - DUPLICATE ITEM NAME(S) FOUND,"
+                   " SEE data/DUPNAME.LOG"
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
 
-           PROCEDURE DIVISION USING ITEMS.
+           PERFORM LOAD-ITEM-CATALOG
+           PERFORM LOAD-PROTECTED-ITEMS
+           PERFORM LOAD-PROMO-THRESHOLDS
+           PERFORM LOAD-CATEGORY-MASTER
+           PERFORM LOAD-BUSINESS-CALENDAR
+           PERFORM CHECK-BUSINESS-DAY
+           PERFORM VALIDATE-ITEM-NAMES
 
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 1000
+      * Opened ahead of APPLY-QUALITY-ADJUSTMENTS since manual
+      * adjustments are clamped through the same ENFORCE-QUALITY-BOUNDS
+      * SECTION as the daily aging loop, and it writes to this file.
+           OPEN OUTPUT QUALITY-BOUNDS-FILE
+           PERFORM APPLY-QUALITY-ADJUSTMENTS
+
+      * Row-level resume point (req 009): WS-RESUME-ROW is 0 unless a
+      * prior call for this same AGING-DATE crashed partway through the
+      * per-item loop below, in which case rows 1..WS-RESUME-ROW are
+      * already settled and the per-row output files already hold
+      * their output, so they are reopened EXTEND instead of OUTPUT.
+           PERFORM LOAD-ROW-CHECKPOINT
+           PERFORM LOAD-ROW-STATE
+           IF WS-RESUME-ROW > 0
+               OPEN EXTEND DELTA-REPORT-FILE
+               OPEN EXTEND LEGENDARY-CONTROL-FILE
+               OPEN EXTEND POS-EXTRACT-FILE
+               OPEN EXTEND PRICING-REPORT-FILE
+               OPEN EXTEND ROW-STATE-FILE
+           ELSE
+               OPEN OUTPUT DELTA-REPORT-FILE
+               OPEN OUTPUT LEGENDARY-CONTROL-FILE
+               OPEN OUTPUT POS-EXTRACT-FILE
+               OPEN OUTPUT PRICING-REPORT-FILE
+               OPEN OUTPUT ROW-STATE-FILE
+           END-IF
+           OPEN OUTPUT SELLIN-ALERT-FILE
+           OPEN OUTPUT VENDOR-RETURN-FILE
+
+           COMPUTE WS-LOOP-START = WS-RESUME-ROW + 1
+           PERFORM VARYING COUNTER FROM WS-LOOP-START BY 1
+               UNTIL COUNTER > ITEM-COUNT OF ITEMS
+
+           IF ITEM-IS-VALID(COUNTER)
 
            MOVE ITEM(COUNTER) TO CURRENT-ITEM
+           MOVE SELL-IN OF CURRENT-ITEM TO WS-OLD-SELL-IN
+           MOVE QUALITY OF CURRENT-ITEM TO WS-OLD-QUALITY
+           MOVE ON-HAND-QTY OF CURRENT-ITEM TO WS-OLD-ON-HAND-QTY
+           PERFORM CHECK-STORE-BREAK
+           PERFORM CHECK-PROTECTED-ITEM
+           PERFORM ASSIGN-ITEM-CATEGORY
 
-           if name of CURRENT-ITEM not equal "Aged Brie"
-               and name of CURRENT-ITEM not equal BACKSTAGE-PASSES
+           if CATEGORY-IS-CONJURED OF CURRENT-ITEM
+             if quality of CURRENT-ITEM greater than 0
+                 if not ITEM-IS-PROTECTED
+                     PERFORM DECREASE-QUALITY
+                 end-if
+             end-if
+             if quality of CURRENT-ITEM greater than 0
+                 if not ITEM-IS-PROTECTED
+                     PERFORM DECREASE-QUALITY
+                 end-if
+             end-if
+           else
+           if not CATEGORY-IS-AGED-BRIE OF CURRENT-ITEM
+               and not CATEGORY-IS-BACKSTAGE OF CURRENT-ITEM
             if quality of CURRENT-ITEM greater than 0
-                if name of CURRENT-ITEM not equal SULFURAS
+                if not ITEM-IS-PROTECTED
                       PERFORM DECREASE-QUALITY
                 end-if
             end-if
@@ -34,18 +467,19 @@
                PERFORM BACKSTAGE-PASS-QUALITY-HANDLING
              end-if
            end-if
+           end-if
 
-           if name of CURRENT-ITEM
-               not equal SULFURAS and not EQUAL BACKSTAGE-PASSES
+           if not ITEM-IS-PROTECTED
+               and not CATEGORY-IS-BACKSTAGE OF CURRENT-ITEM
             PERFORM DECREASE-SELL-IN
            end-if
+           PERFORM DEPLETE-STOCK
            if sell-in of CURRENT-ITEM is less than 0
-            if name of CURRENT-ITEM is not equal to "Aged Brie"
-             if name of CURRENT-ITEM
-                 is not equal to BACKSTAGE-PASSES
+            if not CATEGORY-IS-AGED-BRIE OF CURRENT-ITEM
+             if not CATEGORY-IS-BACKSTAGE OF CURRENT-ITEM
+              and not CATEGORY-IS-CONJURED OF CURRENT-ITEM
                     if quality of CURRENT-ITEM is greater than 0
-                        if name of CURRENT-ITEM
-                            is equal to SULFURAS
+                        if not ITEM-IS-PROTECTED
                             PERFORM DECREASE-QUALITY
                         end-if
                     end-if
@@ -57,44 +491,824 @@
             end-if
         end-if
 
+        PERFORM WRITE-DELTA-RECORD
+        PERFORM CHECK-LEGENDARY-INTEGRITY
+        PERFORM WRITE-POS-EXTRACT
+        PERFORM CALC-MARKDOWN
+        PERFORM WRITE-PRICING-RECORD
+
         MOVE CURRENT-ITEM TO ITEM(COUNTER)
+        END-IF
+        PERFORM APPEND-ROW-STATE
+        PERFORM SAVE-ROW-CHECKPOINT
         END-PERFORM.
+
+           PERFORM BUILD-SELLIN-ALERTS
+           PERFORM SORT-SELLIN-ALERTS
+           PERFORM WRITE-SELLIN-ALERTS
+           PERFORM WRITE-VENDOR-RETURNS
+
+           CLOSE DELTA-REPORT-FILE
+           CLOSE LEGENDARY-CONTROL-FILE
+           CLOSE QUALITY-BOUNDS-FILE
+           CLOSE POS-EXTRACT-FILE
+           CLOSE SELLIN-ALERT-FILE
+           CLOSE VENDOR-RETURN-FILE
+           CLOSE PRICING-REPORT-FILE
+           CLOSE ROW-STATE-FILE
+           PERFORM RETIRE-ROW-CHECKPOINT
+           PERFORM WRITE-ALERT-TRIGGER
        goback.
 
+      * Reads the single ROW-CHECKPOINT-FILE record left by a prior,
+      * possibly-crashed, attempt. Only trusted when it was written for
+      * the AGING-DATE being processed now - a checkpoint left over
+      * from an earlier, already-completed day must not be applied to
+      * a new day's run.
+           LOAD-ROW-CHECKPOINT SECTION.
+             MOVE 0 TO WS-RESUME-ROW
+             MOVE SPACES TO WS-CURRENT-STORE-ID
+             OPEN INPUT ROW-CHECKPOINT-FILE
+             IF WS-ROWCKPT-STATUS NOT = "35"
+                 READ ROW-CHECKPOINT-FILE
+                     NOT AT END
+                       IF RCKPT-AGING-DATE = AGING-DATE
+                           MOVE RCKPT-ROW-NUMBER TO WS-RESUME-ROW
+                           MOVE RCKPT-STORE-ID TO WS-CURRENT-STORE-ID
+                       END-IF
+                 END-READ
+                 CLOSE ROW-CHECKPOINT-FILE
+             END-IF
+           EXIT.
+
+      * Restores rows 1..WS-RESUME-ROW, already settled by a prior
+      * attempt at this AGING-DATE, from ROW-STATE-FILE so the main
+      * aging loop below can start at WS-RESUME-ROW + 1 without
+      * re-deriving work that already happened.
+           LOAD-ROW-STATE SECTION.
+             IF WS-RESUME-ROW > 0
+                 OPEN INPUT ROW-STATE-FILE
+                 IF WS-ROWSTATE-STATUS NOT = "35"
+                     PERFORM VARYING WS-ROWSTATE-IDX FROM 1 BY 1
+                         UNTIL WS-ROWSTATE-IDX > WS-RESUME-ROW
+                         READ ROW-STATE-FILE
+                             AT END EXIT PERFORM
+                             NOT AT END
+                               MOVE ROW-STATE-RECORD
+                                   TO ITEM(WS-ROWSTATE-IDX)
+                         END-READ
+                     END-PERFORM
+                     CLOSE ROW-STATE-FILE
+                 END-IF
+             END-IF
+           EXIT.
+
+      * Appends this row's final state (aged or, for a skipped invalid
+      * row, unchanged) so a crash on a later row can restore it on
+      * resume instead of reprocessing it.
+           APPEND-ROW-STATE SECTION.
+             MOVE ITEM(COUNTER) TO ROW-STATE-RECORD
+             WRITE ROW-STATE-RECORD
+           EXIT.
+
+      * Rewritten after every row - OPEN OUTPUT on a one-record file
+      * is the same "overwrite with latest state" idiom
+      * GuildedRoseRunner's SAVE-CHECKPOINT uses at the day level.
+           SAVE-ROW-CHECKPOINT SECTION.
+             OPEN OUTPUT ROW-CHECKPOINT-FILE
+             MOVE AGING-DATE TO RCKPT-AGING-DATE
+             MOVE COUNTER TO RCKPT-ROW-NUMBER
+             MOVE WS-CURRENT-STORE-ID TO RCKPT-STORE-ID
+             WRITE ROW-CHECKPOINT-RECORD
+             CLOSE ROW-CHECKPOINT-FILE
+           EXIT.
+
+      * All rows for this AGING-DATE completed successfully - clear the
+      * row-level checkpoint and state files so the next CALL (a new
+      * day) starts fresh rather than seeing a stale resume point.
+           RETIRE-ROW-CHECKPOINT SECTION.
+             OPEN OUTPUT ROW-CHECKPOINT-FILE
+             CLOSE ROW-CHECKPOINT-FILE
+             OPEN OUTPUT ROW-STATE-FILE
+             CLOSE ROW-STATE-FILE
+           EXIT.
+
+           LOAD-ITEM-CATALOG SECTION.
+             OPEN INPUT CATALOG-FILE
+             MOVE 0 TO WS-CATALOG-COUNT
+             MOVE "N" TO WS-CATALOG-EOF
+             PERFORM UNTIL END-OF-CATALOG
+                 READ CATALOG-FILE
+                     AT END SET END-OF-CATALOG TO TRUE
+                     NOT AT END
+                       IF WS-CATALOG-COUNT >= WS-MAX-CATALOG-CAPACITY
+                           PERFORM LOG-CATALOG-CAPACITY-EXCEEDED
+                           SET END-OF-CATALOG TO TRUE
+                       ELSE
+                           ADD 1 TO WS-CATALOG-COUNT
+                           MOVE CATALOG-RECORD
+                               TO WS-CATALOG-ENTRY(WS-CATALOG-COUNT)
+                       END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE CATALOG-FILE
+           EXIT.
+
+           LOG-CATALOG-CAPACITY-EXCEEDED SECTION.
+             OPEN EXTEND CONTROL-LOAD-LOG-FILE
+             MOVE SPACES TO CONTROL-LOAD-LOG-RECORD
+             STRING "EXCEPTION: ITEM CATALOG ROW COUNT EXCEEDS TABLE"
+                 " CAPACITY - REMAINING ROWS NOT LOADED"
+                 INTO CONTROL-LOAD-LOG-RECORD
+             WRITE CONTROL-LOAD-LOG-RECORD
+             CLOSE CONTROL-LOAD-LOG-FILE
+           EXIT.
+
+           LOAD-PROTECTED-ITEMS SECTION.
+             OPEN INPUT PROTECTED-FILE
+             MOVE 0 TO WS-PROTECTED-COUNT
+             MOVE "N" TO WS-PROTECTED-EOF
+             PERFORM UNTIL END-OF-PROTECTED
+                 READ PROTECTED-FILE
+                     AT END SET END-OF-PROTECTED TO TRUE
+                     NOT AT END
+                       IF WS-PROTECTED-COUNT
+                           >= WS-MAX-PROTECTED-CAPACITY
+                           PERFORM LOG-PROTECTED-CAPACITY-EXCEEDED
+                           SET END-OF-PROTECTED TO TRUE
+                       ELSE
+                           ADD 1 TO WS-PROTECTED-COUNT
+                           MOVE PROTECTED-RECORD
+                               TO WS-PROTECTED-ENTRY(WS-PROTECTED-COUNT)
+                       END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE PROTECTED-FILE
+           EXIT.
+
+           LOG-PROTECTED-CAPACITY-EXCEEDED SECTION.
+             OPEN EXTEND CONTROL-LOAD-LOG-FILE
+             MOVE SPACES TO CONTROL-LOAD-LOG-RECORD
+             STRING "EXCEPTION: PROTECTED ITEM LIST ROW COUNT EXCEEDS"
+                 " TABLE CAPACITY - REMAINING ROWS NOT LOADED"
+                 INTO CONTROL-LOAD-LOG-RECORD
+             WRITE CONTROL-LOAD-LOG-RECORD
+             CLOSE CONTROL-LOAD-LOG-FILE
+           EXIT.
+
+           LOAD-BUSINESS-CALENDAR SECTION.
+             OPEN INPUT BUSINESS-CALENDAR-FILE
+             MOVE 0 TO WS-CALENDAR-COUNT
+             MOVE "N" TO WS-CALENDAR-EOF
+             PERFORM UNTIL END-OF-CALENDAR
+                 READ BUSINESS-CALENDAR-FILE
+                     AT END SET END-OF-CALENDAR TO TRUE
+                     NOT AT END
+                       IF WS-CALENDAR-COUNT >= WS-MAX-CALENDAR-CAPACITY
+                           PERFORM LOG-CALENDAR-CAPACITY-EXCEEDED
+                           SET END-OF-CALENDAR TO TRUE
+                       ELSE
+                           ADD 1 TO WS-CALENDAR-COUNT
+                           MOVE BUSINESS-CALENDAR-RECORD
+                               TO WS-CALENDAR-ENTRY(WS-CALENDAR-COUNT)
+                       END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE BUSINESS-CALENDAR-FILE
+           EXIT.
+
+           LOG-CALENDAR-CAPACITY-EXCEEDED SECTION.
+             OPEN EXTEND CONTROL-LOAD-LOG-FILE
+             MOVE SPACES TO CONTROL-LOAD-LOG-RECORD
+             STRING "EXCEPTION: BUSINESS CALENDAR ROW COUNT EXCEEDS"
+                 " TABLE CAPACITY - REMAINING ROWS NOT LOADED"
+                 INTO CONTROL-LOAD-LOG-RECORD
+             WRITE CONTROL-LOAD-LOG-RECORD
+             CLOSE CONTROL-LOAD-LOG-FILE
+           EXIT.
+
+           CHECK-BUSINESS-DAY SECTION.
+             MOVE AGING-DATE TO WS-TODAY-DATE
+             MOVE "N" TO WS-BUSINESS-DAY-CLOSED
+             PERFORM VARYING WS-CALENDAR-IDX FROM 1 BY 1
+                 UNTIL WS-CALENDAR-IDX > WS-CALENDAR-COUNT
+                 IF WS-CALENDAR-ENTRY(WS-CALENDAR-IDX)
+                     IS EQUAL TO WS-TODAY-DATE
+                     SET BUSINESS-DAY-IS-CLOSED TO TRUE
+                 END-IF
+             END-PERFORM
+           EXIT.
+
+           LOAD-PROMO-THRESHOLDS SECTION.
+             OPEN INPUT PROMO-CONTROL-FILE
+             READ PROMO-CONTROL-FILE
+                 NOT AT END
+                     MOVE PROMO-CONTROL-RECORD
+                         TO WS-PROMO-EARLY-THRESHOLD
+             END-READ
+             READ PROMO-CONTROL-FILE
+                 NOT AT END
+                     MOVE PROMO-CONTROL-RECORD
+                         TO WS-PROMO-LATE-THRESHOLD
+             END-READ
+             CLOSE PROMO-CONTROL-FILE
+           EXIT.
+
+           LOAD-CATEGORY-MASTER SECTION.
+             OPEN INPUT CATEGORY-CONTROL-FILE
+             MOVE 0 TO WS-CATEGORY-COUNT
+             MOVE "N" TO WS-CATEGORY-EOF
+             PERFORM UNTIL END-OF-CATEGORY
+                 READ CATEGORY-CONTROL-FILE
+                     AT END SET END-OF-CATEGORY TO TRUE
+                     NOT AT END
+                       IF WS-CATEGORY-COUNT >= WS-MAX-CATEGORY-CAPACITY
+                           PERFORM LOG-CATEGORY-CAPACITY-EXCEEDED
+                           SET END-OF-CATEGORY TO TRUE
+                       ELSE
+                           ADD 1 TO WS-CATEGORY-COUNT
+                           MOVE CATEGORY-CONTROL-NAME
+                               TO WS-CATEGORY-NAME(WS-CATEGORY-COUNT)
+                           MOVE CATEGORY-CONTROL-CODE
+                               TO WS-CATEGORY-CODE-VAL
+                                   (WS-CATEGORY-COUNT)
+                       END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE CATEGORY-CONTROL-FILE
+           EXIT.
+
+           LOG-CATEGORY-CAPACITY-EXCEEDED SECTION.
+             OPEN EXTEND CONTROL-LOAD-LOG-FILE
+             MOVE SPACES TO CONTROL-LOAD-LOG-RECORD
+             STRING "EXCEPTION: CATEGORY MASTER ROW COUNT EXCEEDS"
+                 " TABLE CAPACITY - REMAINING ROWS NOT LOADED"
+                 INTO CONTROL-LOAD-LOG-RECORD
+             WRITE CONTROL-LOAD-LOG-RECORD
+             CLOSE CONTROL-LOAD-LOG-FILE
+           EXIT.
+
+           VALIDATE-ITEM-NAMES SECTION.
+             OPEN OUTPUT RECONCILE-FILE
+             MOVE ITEM-COUNT OF ITEMS TO WS-VALIDATE-READ-COUNT
+             MOVE 0 TO WS-VALIDATE-PROCESSED-COUNT
+             MOVE 0 TO WS-VALIDATE-SKIPPED-COUNT
+             PERFORM WRITE-RECONCILE-HEADER
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 PERFORM CHECK-CATALOG-MATCH
+                 IF CATALOG-MATCH-FOUND
+                     SET ITEM-IS-VALID(COUNTER) TO TRUE
+                     ADD 1 TO WS-VALIDATE-PROCESSED-COUNT
+                 ELSE
+                     SET ITEM-IS-INVALID(COUNTER) TO TRUE
+                     ADD 1 TO WS-VALIDATE-SKIPPED-COUNT
+                     MOVE SPACES TO RECONCILE-RECORD
+                     STRING "UNKNOWN ITEM NAME, NOT AGED: "
+                         NAME OF ITEM(COUNTER) DELIMITED BY SIZE
+                         INTO RECONCILE-RECORD
+                     WRITE RECONCILE-RECORD
+                     SET VALIDATION-ALERT-FOUND TO TRUE
+                 END-IF
+             END-PERFORM
+             PERFORM WRITE-RECONCILE-TRAILER
+             CLOSE RECONCILE-FILE
+           EXIT.
+
+           WRITE-RECONCILE-HEADER SECTION.
+             MOVE WS-VALIDATE-READ-COUNT TO WS-VALIDATE-READ-ED
+             MOVE SPACES TO RECONCILE-RECORD
+             STRING "RECONCILE RUN - ITEMS READ: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VALIDATE-READ-ED) DELIMITED BY SIZE
+                 INTO RECONCILE-RECORD
+             WRITE RECONCILE-RECORD
+           EXIT.
+
+           WRITE-RECONCILE-TRAILER SECTION.
+             MOVE WS-VALIDATE-PROCESSED-COUNT
+                 TO WS-VALIDATE-PROCESSED-ED
+             MOVE WS-VALIDATE-SKIPPED-COUNT TO WS-VALIDATE-SKIPPED-ED
+             MOVE SPACES TO RECONCILE-RECORD
+             STRING "RECONCILE RUN - ITEMS PROCESSED: "
+                     DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VALIDATE-PROCESSED-ED)
+                     DELIMITED BY SIZE
+                 ", ITEMS SKIPPED: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VALIDATE-SKIPPED-ED)
+                     DELIMITED BY SIZE
+                 INTO RECONCILE-RECORD
+             WRITE RECONCILE-RECORD
+           EXIT.
+
+           APPLY-QUALITY-ADJUSTMENTS SECTION.
+             MOVE "N" TO WS-ADJUST-EOF
+             OPEN INPUT QTY-ADJUST-FILE
+             OPEN OUTPUT QTY-ADJUST-LOG-FILE
+             PERFORM UNTIL END-OF-ADJUST-TRANS
+                 READ QTY-ADJUST-FILE
+                     AT END SET END-OF-ADJUST-TRANS TO TRUE
+                     NOT AT END
+                         PERFORM APPLY-ONE-QUALITY-ADJUSTMENT
+                 END-READ
+             END-PERFORM
+             CLOSE QTY-ADJUST-FILE
+             CLOSE QTY-ADJUST-LOG-FILE
+           EXIT.
+
+           APPLY-ONE-QUALITY-ADJUSTMENT SECTION.
+             MOVE 0 TO WS-ADJUST-MATCH-COUNT
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 IF NAME OF ITEM(COUNTER) IS EQUAL TO ADJ-NAME
+                     ADD 1 TO WS-ADJUST-MATCH-COUNT
+                     MOVE ITEM(COUNTER) TO CURRENT-ITEM
+                     PERFORM CHECK-PROTECTED-ITEM
+                     IF ITEM-IS-PROTECTED
+                         PERFORM LOG-ADJUST-REJECTED-PROTECTED
+                     ELSE
+                         PERFORM APPLY-ADJUST-TO-ITEM
+                     END-IF
+                 END-IF
+             END-PERFORM
+             IF WS-ADJUST-MATCH-COUNT = 0
+                 PERFORM LOG-ADJUST-REJECTED-NOT-FOUND
+             END-IF
+           EXIT.
+
+           APPLY-ADJUST-TO-ITEM SECTION.
+             MOVE QUALITY OF CURRENT-ITEM TO WS-ADJUST-OLD-QUALITY-ED
+             MOVE ADJ-QUALITY-DELTA TO WS-ADJUST-DELTA-NUM
+             COMPUTE QUALITY OF CURRENT-ITEM
+                 = QUALITY OF CURRENT-ITEM + WS-ADJUST-DELTA-NUM
+             PERFORM ENFORCE-QUALITY-BOUNDS
+             MOVE CURRENT-ITEM TO ITEM(COUNTER)
+             MOVE QUALITY OF CURRENT-ITEM TO WS-ADJUST-NEW-QUALITY-ED
+             MOVE WS-ADJUST-DELTA-NUM TO WS-ADJUST-DELTA-ED
+             MOVE SPACES TO QTY-ADJUST-LOG-RECORD
+             STRING "QUALITY ADJUSTED: " DELIMITED BY SIZE
+                 FUNCTION TRIM(ADJ-NAME) DELIMITED BY SIZE
+                 " BY " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ADJUST-DELTA-ED) DELIMITED BY SIZE
+                 " (" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ADJUST-OLD-QUALITY-ED)
+                     DELIMITED BY SIZE
+                 " -> " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ADJUST-NEW-QUALITY-ED)
+                     DELIMITED BY SIZE
+                 ") REASON " DELIMITED BY SIZE
+                 ADJ-REASON-CODE DELIMITED BY SIZE
+                 INTO QTY-ADJUST-LOG-RECORD
+             WRITE QTY-ADJUST-LOG-RECORD
+           EXIT.
+
+           LOG-ADJUST-REJECTED-PROTECTED SECTION.
+             MOVE SPACES TO QTY-ADJUST-LOG-RECORD
+             STRING "QUALITY ADJUST REJECTED - PROTECTED ITEM: "
+                     DELIMITED BY SIZE
+                 FUNCTION TRIM(ADJ-NAME) DELIMITED BY SIZE
+                 INTO QTY-ADJUST-LOG-RECORD
+             WRITE QTY-ADJUST-LOG-RECORD
+           EXIT.
+
+           LOG-ADJUST-REJECTED-NOT-FOUND SECTION.
+             MOVE SPACES TO QTY-ADJUST-LOG-RECORD
+             STRING "QUALITY ADJUST REJECTED - ITEM NOT FOUND: "
+                     DELIMITED BY SIZE
+                 FUNCTION TRIM(ADJ-NAME) DELIMITED BY SIZE
+                 INTO QTY-ADJUST-LOG-RECORD
+             WRITE QTY-ADJUST-LOG-RECORD
+           EXIT.
+
+           NORMALIZE-STORE-IDS SECTION.
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 IF STORE-ID OF ITEM(COUNTER) IS EQUAL TO SPACES
+                     OR STORE-ID OF ITEM(COUNTER) IS EQUAL TO LOW-VALUES
+                     MOVE WS-DEFAULT-STORE-ID
+                         TO STORE-ID OF ITEM(COUNTER)
+                 END-IF
+                 IF ON-HAND-QTY OF ITEM(COUNTER) IS NOT NUMERIC
+                     MOVE 0 TO ON-HAND-QTY OF ITEM(COUNTER)
+                 END-IF
+                 IF UNIT-PRICE OF ITEM(COUNTER) IS NOT NUMERIC
+                     MOVE 0 TO UNIT-PRICE OF ITEM(COUNTER)
+                 END-IF
+             END-PERFORM
+           EXIT.
+
+           WRITE-ALERT-TRIGGER SECTION.
+             OPEN OUTPUT ALERT-TRIGGER-FILE
+             IF VALIDATION-ALERT-FOUND
+                 MOVE SPACES TO ALERT-TRIGGER-RECORD
+                 STRING "ALERT: GUILDEDROSE VALIDATION EXCEPTIONS FOUND"
+                         DELIMITED BY SIZE
+                     " - SEE RECON.RPT / DUPNAME.LOG / LEGEND.RPT"
+                         DELIMITED BY SIZE
+                     INTO ALERT-TRIGGER-RECORD
+                 WRITE ALERT-TRIGGER-RECORD
+             END-IF
+             CLOSE ALERT-TRIGGER-FILE
+           EXIT.
+
+           LOAD-DUP-CHECK-MODE SECTION.
+             OPEN INPUT DUP-CHECK-CONTROL-FILE
+             READ DUP-CHECK-CONTROL-FILE
+                 NOT AT END
+                     MOVE DUP-CHECK-CONTROL-RECORD TO WS-DUP-CHECK-MODE
+             END-READ
+             CLOSE DUP-CHECK-CONTROL-FILE
+           EXIT.
+
+      * KNOWN SCALING LIMITATION: this is an O(n**2) nested-PERFORM
+      * name comparison over every row in ITEM-COLLECTION. Req 002
+      * raised the table's OCCURS bound from 999 to 50000 rows, but a
+      * full 50000-row run here means on the order of 1.25 billion
+      * comparisons - not a realistic nightly batch window. Treat
+      * 50000 as the table's theoretical ceiling, not an operational
+      * one, until this is reworked into a sorted/indexed pass (sort
+      * a working copy of the names, then a single linear scan for
+      * adjacent matches) for item counts much past the low thousands.
+           VALIDATE-NO-DUPLICATE-NAMES SECTION.
+             MOVE "N" TO WS-DUP-FOUND
+             OPEN OUTPUT DUP-NAME-LOG-FILE
+             PERFORM VARYING WS-DUP-I FROM 1 BY 1
+                 UNTIL WS-DUP-I > ITEM-COUNT OF ITEMS
+                 COMPUTE WS-DUP-J = WS-DUP-I + 1
+                 PERFORM UNTIL WS-DUP-J > ITEM-COUNT OF ITEMS
+                     IF NAME OF ITEM(WS-DUP-I)
+                         IS EQUAL TO NAME OF ITEM(WS-DUP-J)
+                         AND STORE-ID OF ITEM(WS-DUP-I)
+                         IS EQUAL TO STORE-ID OF ITEM(WS-DUP-J)
+                         SET DUPLICATE-NAME-FOUND TO TRUE
+                         MOVE WS-DUP-I TO WS-DUP-I-ED
+                         MOVE WS-DUP-J TO WS-DUP-J-ED
+                         MOVE SPACES TO DUP-NAME-LOG-RECORD
+                         STRING "DUPLICATE ITEM NAME: "
+                             DELIMITED BY SIZE
+                             FUNCTION TRIM(NAME OF ITEM(WS-DUP-I))
+                                 DELIMITED BY SIZE
+                             " (ROWS " DELIMITED BY SIZE
+                             FUNCTION TRIM(WS-DUP-I-ED)
+                                 DELIMITED BY SIZE
+                             ", " DELIMITED BY SIZE
+                             FUNCTION TRIM(WS-DUP-J-ED)
+                                 DELIMITED BY SIZE
+                             ")" DELIMITED BY SIZE
+                             INTO DUP-NAME-LOG-RECORD
+                         WRITE DUP-NAME-LOG-RECORD
+                     END-IF
+                     ADD 1 TO WS-DUP-J
+                 END-PERFORM
+             END-PERFORM
+             CLOSE DUP-NAME-LOG-FILE
+           EXIT.
+
+           CHECK-CATALOG-MATCH SECTION.
+             MOVE "N" TO WS-MATCH-FOUND
+             IF NAME OF ITEM(COUNTER)(1:8) IS EQUAL TO CONJURED-PREFIX
+                 SET CATALOG-MATCH-FOUND TO TRUE
+             ELSE
+                 PERFORM VARYING CAT-IDX FROM 1 BY 1
+                     UNTIL CAT-IDX > WS-CATALOG-COUNT
+                             OR CATALOG-MATCH-FOUND
+                     IF NAME OF ITEM(COUNTER)
+                         IS EQUAL TO WS-CATALOG-ENTRY(CAT-IDX)
+                         SET CATALOG-MATCH-FOUND TO TRUE
+                     END-IF
+                 END-PERFORM
+             END-IF
+           EXIT.
+
+           CHECK-PROTECTED-ITEM SECTION.
+             MOVE "N" TO WS-PROTECTED-MATCH
+             PERFORM VARYING CAT-IDX FROM 1 BY 1
+                 UNTIL CAT-IDX > WS-PROTECTED-COUNT
+                         OR ITEM-IS-PROTECTED
+                 IF NAME OF CURRENT-ITEM
+                     IS EQUAL TO WS-PROTECTED-ENTRY(CAT-IDX)
+                     SET ITEM-IS-PROTECTED TO TRUE
+                 END-IF
+             END-PERFORM
+           EXIT.
+
+           ASSIGN-ITEM-CATEGORY SECTION.
+             IF NAME OF CURRENT-ITEM(1:8) IS EQUAL TO CONJURED-PREFIX
+                 SET CATEGORY-IS-CONJURED OF CURRENT-ITEM TO TRUE
+             ELSE
+                 SET CATEGORY-IS-NORMAL OF CURRENT-ITEM TO TRUE
+                 MOVE "N" TO WS-CATEGORY-MATCH
+                 PERFORM VARYING CAT-IDX FROM 1 BY 1
+                     UNTIL CAT-IDX > WS-CATEGORY-COUNT
+                             OR CATEGORY-MASTER-MATCH-FOUND
+                     IF NAME OF CURRENT-ITEM
+                         IS EQUAL TO WS-CATEGORY-NAME(CAT-IDX)
+                         MOVE WS-CATEGORY-CODE-VAL(CAT-IDX)
+                             TO CATEGORY-CODE OF CURRENT-ITEM
+                         SET CATEGORY-MASTER-MATCH-FOUND TO TRUE
+                     END-IF
+                 END-PERFORM
+             END-IF
+           EXIT.
+
            INCREASE-QUALITY SECTION.
              COMPUTE QUALITY OF CURRENT-ITEM
                = QUALITY OF CURRENT-ITEM + 1
+             PERFORM ENFORCE-QUALITY-BOUNDS
            EXIT.
 
            DECREASE-QUALITY SECTION.
              COMPUTE QUALITY OF CURRENT-ITEM
                = QUALITY OF CURRENT-ITEM - 1
+             PERFORM ENFORCE-QUALITY-BOUNDS
+           EXIT.
+
+           ENFORCE-QUALITY-BOUNDS SECTION.
+             IF ITEM-IS-PROTECTED
+                 MOVE WS-QUALITY-MAX-LEGENDARY TO WS-QUALITY-CEILING
+             ELSE
+                 MOVE WS-QUALITY-MAX-NORMAL TO WS-QUALITY-CEILING
+             END-IF
+             IF QUALITY OF CURRENT-ITEM > WS-QUALITY-CEILING
+                 MOVE QUALITY OF CURRENT-ITEM TO WS-BOUNDS-QUALITY-ED
+                 MOVE WS-QUALITY-CEILING TO WS-QUALITY-CEILING-ED
+                 MOVE SPACES TO QUALITY-BOUNDS-RECORD
+                 STRING "QUALITY BOUNDS EXCEPTION: " DELIMITED BY SIZE
+                     FUNCTION TRIM(NAME OF CURRENT-ITEM)
+                         DELIMITED BY SIZE
+                     " COMPUTED " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-BOUNDS-QUALITY-ED)
+                         DELIMITED BY SIZE
+                     " EXCEEDS MAX " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-QUALITY-CEILING-ED)
+                         DELIMITED BY SIZE
+                     " - CLAMPED" DELIMITED BY SIZE
+                     INTO QUALITY-BOUNDS-RECORD
+                 WRITE QUALITY-BOUNDS-RECORD
+                 MOVE WS-QUALITY-CEILING TO QUALITY OF CURRENT-ITEM
+             END-IF
+             IF QUALITY OF CURRENT-ITEM < WS-QUALITY-MIN
+                 MOVE QUALITY OF CURRENT-ITEM TO WS-BOUNDS-QUALITY-ED
+                 MOVE SPACES TO QUALITY-BOUNDS-RECORD
+                 STRING "QUALITY BOUNDS EXCEPTION: " DELIMITED BY SIZE
+                     FUNCTION TRIM(NAME OF CURRENT-ITEM)
+                         DELIMITED BY SIZE
+                     " COMPUTED " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-BOUNDS-QUALITY-ED)
+                         DELIMITED BY SIZE
+                     " BELOW MIN 0 - CLAMPED" DELIMITED BY SIZE
+                     INTO QUALITY-BOUNDS-RECORD
+                 WRITE QUALITY-BOUNDS-RECORD
+                 MOVE WS-QUALITY-MIN TO QUALITY OF CURRENT-ITEM
+             END-IF
            EXIT.
 
            BACKSTAGE-PASS-QUALITY-HANDLING SECTION.
-             IF NAME OF CURRENT-ITEM EQUALS BACKSTAGE-PASSES
-               if sell-in of CURRENT-ITEM less than 11
+             IF CATEGORY-IS-BACKSTAGE OF CURRENT-ITEM
+               if sell-in of CURRENT-ITEM less than
+                       WS-PROMO-EARLY-THRESHOLD
                  if quality of CURRENT-ITEM less than 50
                    PERFORM INCREASE-QUALITY
                  end-if
                end-if
-               if sell-in of CURRENT-ITEM less than 6
+               if sell-in of CURRENT-ITEM less than
+                       WS-PROMO-LATE-THRESHOLD
                  if quality  of CURRENT-ITEM less than 50
                    PERFORM INCREASE-QUALITY
                  end-if
                end-if
              PERFORM DECREASE-SELL-IN
-             end-if
 
              IF SELL-IN OF CURRENT-ITEM IS LESS THAN 0
                compute quality of CURRENT-ITEM
                     = quality of CURRENT-ITEM- quality of CURRENT-ITEM
              END-IF
+             end-if
            EXIT.
 
            DECREASE-SELL-IN SECTION.
-             compute sell-in of CURRENT-ITEM = sell-in
-               of CURRENT-ITEM - 1
+             IF NOT BUSINESS-DAY-IS-CLOSED
+                 compute sell-in of CURRENT-ITEM = sell-in
+                   of CURRENT-ITEM - 1
+             END-IF
+           EXIT.
+
+           DEPLETE-STOCK SECTION.
+             IF NOT ITEM-IS-PROTECTED
+                 IF ON-HAND-QTY OF CURRENT-ITEM IS GREATER THAN 0
+                     SUBTRACT 1 FROM ON-HAND-QTY OF CURRENT-ITEM
+                 END-IF
+             END-IF
+           EXIT.
+
+           WRITE-DELTA-RECORD SECTION.
+             MOVE WS-OLD-SELL-IN TO WS-OLD-SELL-IN-ED
+             MOVE SELL-IN OF CURRENT-ITEM TO WS-NEW-SELL-IN-ED
+             MOVE WS-OLD-QUALITY TO WS-OLD-QUALITY-ED
+             MOVE QUALITY OF CURRENT-ITEM TO WS-NEW-QUALITY-ED
+             MOVE WS-OLD-ON-HAND-QTY TO WS-OLD-ON-HAND-QTY-ED
+             MOVE ON-HAND-QTY OF CURRENT-ITEM TO WS-NEW-ON-HAND-QTY-ED
+             MOVE SPACES TO DELTA-REPORT-RECORD
+             STRING "STORE " DELIMITED BY SIZE
+                 FUNCTION TRIM(STORE-ID OF CURRENT-ITEM)
+                     DELIMITED BY SIZE
+                 " - " DELIMITED BY SIZE
+                 FUNCTION TRIM(NAME OF CURRENT-ITEM)
+                     DELIMITED BY SIZE
+                 ", SELL-IN: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-OLD-SELL-IN-ED) DELIMITED BY SIZE
+                 " -> " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-NEW-SELL-IN-ED) DELIMITED BY SIZE
+                 ", QUALITY: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-OLD-QUALITY-ED) DELIMITED BY SIZE
+                 " -> " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-NEW-QUALITY-ED) DELIMITED BY SIZE
+                 ", ON-HAND: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-OLD-ON-HAND-QTY-ED)
+                     DELIMITED BY SIZE
+                 " -> " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-NEW-ON-HAND-QTY-ED)
+                     DELIMITED BY SIZE
+                 INTO DELTA-REPORT-RECORD
+             WRITE DELTA-REPORT-RECORD
+           EXIT.
+
+           CHECK-STORE-BREAK SECTION.
+             IF STORE-ID OF CURRENT-ITEM
+                 NOT EQUAL TO WS-CURRENT-STORE-ID
+                 MOVE STORE-ID OF CURRENT-ITEM
+                     TO WS-CURRENT-STORE-ID
+                 MOVE SPACES TO WS-STORE-BREAK-RECORD
+                 STRING "=== STORE " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CURRENT-STORE-ID)
+                         DELIMITED BY SIZE
+                     " ===" DELIMITED BY SIZE
+                     INTO WS-STORE-BREAK-RECORD
+                 MOVE WS-STORE-BREAK-RECORD TO DELTA-REPORT-RECORD
+                 WRITE DELTA-REPORT-RECORD
+             END-IF
+           EXIT.
+
+           WRITE-POS-EXTRACT SECTION.
+             MOVE CURRENT-ITEM TO POS-EXTRACT-RECORD
+             WRITE POS-EXTRACT-RECORD
+           EXIT.
+
+           CALC-MARKDOWN SECTION.
+             IF ITEM-IS-PROTECTED
+                 MOVE 0 TO WS-MARKDOWN-PCT
+             ELSE
+                 COMPUTE WS-MARKDOWN-PCT ROUNDED
+                     = 100 - (QUALITY OF CURRENT-ITEM * 100
+                         / WS-QUALITY-MAX-NORMAL)
+                 IF WS-MARKDOWN-PCT IS LESS THAN 0
+                     MOVE 0 TO WS-MARKDOWN-PCT
+                 END-IF
+                 IF WS-MARKDOWN-PCT IS GREATER THAN 100
+                     MOVE 100 TO WS-MARKDOWN-PCT
+                 END-IF
+             END-IF
+             COMPUTE WS-MARKDOWN-PRICE ROUNDED
+                 = UNIT-PRICE OF CURRENT-ITEM
+                     - (UNIT-PRICE OF CURRENT-ITEM
+                         * WS-MARKDOWN-PCT / 100)
+           EXIT.
+
+           WRITE-PRICING-RECORD SECTION.
+             MOVE UNIT-PRICE OF CURRENT-ITEM TO WS-UNIT-PRICE-ED
+             MOVE WS-MARKDOWN-PCT TO WS-MARKDOWN-PCT-ED
+             MOVE WS-MARKDOWN-PRICE TO WS-MARKDOWN-PRICE-ED
+             MOVE SPACES TO PRICING-REPORT-RECORD
+             STRING FUNCTION TRIM(NAME OF CURRENT-ITEM)
+                     DELIMITED BY SIZE
+                 ", PRICE: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-UNIT-PRICE-ED) DELIMITED BY SIZE
+                 ", MARKDOWN: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-MARKDOWN-PCT-ED) DELIMITED BY SIZE
+                 "%, SHELF PRICE: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-MARKDOWN-PRICE-ED) DELIMITED BY SIZE
+                 INTO PRICING-REPORT-RECORD
+             WRITE PRICING-REPORT-RECORD
+           EXIT.
+
+           BUILD-SELLIN-ALERTS SECTION.
+             MOVE 0 TO WS-ALERT-COUNT
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 IF ITEM-IS-VALID(COUNTER)
+                     MOVE ITEM(COUNTER) TO CURRENT-ITEM
+                     PERFORM CHECK-PROTECTED-ITEM
+                     IF NOT ITEM-IS-PROTECTED
+                             AND SELL-IN OF ITEM(COUNTER) >= 0
+                             AND SELL-IN OF ITEM(COUNTER)
+                                 < WS-ALERT-HORIZON
+                         ADD 1 TO WS-ALERT-COUNT
+                         MOVE NAME OF ITEM(COUNTER)
+                             TO WS-ALERT-NAME(WS-ALERT-COUNT)
+                         MOVE SELL-IN OF ITEM(COUNTER)
+                             TO WS-ALERT-SELLIN(WS-ALERT-COUNT)
+                     END-IF
+                 END-IF
+             END-PERFORM
+           EXIT.
+
+      * KNOWN SCALING LIMITATION: WS-ALERT-TABLE is declared OCCURS
+      * 50000 TIMES to match ITEM-COLLECTION's req 002 capacity, and
+      * this bubble sort over it is O(n**2) - up to ~1.25 billion
+      * comparisons if every row alerts in the same run. In practice
+      * the alert table only holds items inside the 5-day sell-in
+      * horizon, so this stays cheap for realistic shelves, but it is
+      * not safe to assume it scales to a 50000-row alert list; rework
+      * via the table SORT statement (or an insertion-ordered index)
+      * before relying on this at real volume.
+           SORT-SELLIN-ALERTS SECTION.
+             PERFORM VARYING WS-ALERT-I FROM 1 BY 1
+                 UNTIL WS-ALERT-I >= WS-ALERT-COUNT
+                 PERFORM VARYING WS-ALERT-J FROM 1 BY 1
+                     UNTIL WS-ALERT-J > WS-ALERT-COUNT - WS-ALERT-I
+                     IF WS-ALERT-SELLIN(WS-ALERT-J)
+                             > WS-ALERT-SELLIN(WS-ALERT-J + 1)
+                         MOVE WS-ALERT-NAME(WS-ALERT-J)
+                             TO WS-ALERT-TEMP-NAME
+                         MOVE WS-ALERT-SELLIN(WS-ALERT-J)
+                             TO WS-ALERT-TEMP-SELLIN
+                         MOVE WS-ALERT-NAME(WS-ALERT-J + 1)
+                             TO WS-ALERT-NAME(WS-ALERT-J)
+                         MOVE WS-ALERT-SELLIN(WS-ALERT-J + 1)
+                             TO WS-ALERT-SELLIN(WS-ALERT-J)
+                         MOVE WS-ALERT-TEMP-NAME
+                             TO WS-ALERT-NAME(WS-ALERT-J + 1)
+                         MOVE WS-ALERT-TEMP-SELLIN
+                             TO WS-ALERT-SELLIN(WS-ALERT-J + 1)
+                     END-IF
+                 END-PERFORM
+             END-PERFORM
+           EXIT.
+
+           WRITE-SELLIN-ALERTS SECTION.
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > WS-ALERT-COUNT
+                 MOVE WS-ALERT-SELLIN(COUNTER) TO WS-ALERT-SELLIN-ED
+                 MOVE SPACES TO SELLIN-ALERT-RECORD
+                 STRING "SELL-IN ALERT: " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ALERT-NAME(COUNTER))
+                         DELIMITED BY SIZE
+                     " REACHES ZERO IN " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-ALERT-SELLIN-ED)
+                         DELIMITED BY SIZE
+                     " DAY(S)" DELIMITED BY SIZE
+                     INTO SELLIN-ALERT-RECORD
+                 WRITE SELLIN-ALERT-RECORD
+             END-PERFORM
+           EXIT.
+
+           WRITE-VENDOR-RETURNS SECTION.
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 IF ITEM-IS-VALID(COUNTER)
+                     MOVE ITEM(COUNTER) TO CURRENT-ITEM
+                     PERFORM CHECK-PROTECTED-ITEM
+                     IF NOT ITEM-IS-PROTECTED
+                             AND QUALITY OF ITEM(COUNTER) = 0
+                         MOVE SPACES TO VENDOR-RETURN-RECORD
+                         STRING "VENDOR RETURN: " DELIMITED BY SIZE
+                             FUNCTION TRIM(NAME OF ITEM(COUNTER))
+                                 DELIMITED BY SIZE
+                             ", QUALITY 0 - RETURN FOR CREDIT"
+                                 DELIMITED BY SIZE
+                             INTO VENDOR-RETURN-RECORD
+                         WRITE VENDOR-RETURN-RECORD
+                     END-IF
+                 END-IF
+             END-PERFORM
+           EXIT.
+
+           CHECK-LEGENDARY-INTEGRITY SECTION.
+             IF ITEM-IS-PROTECTED
+                 IF WS-OLD-SELL-IN NOT EQUAL TO SELL-IN OF CURRENT-ITEM
+                     OR WS-OLD-QUALITY NOT EQUAL TO
+                         QUALITY OF CURRENT-ITEM
+                     MOVE SPACES TO LEGENDARY-CONTROL-RECORD
+                     STRING "INTEGRITY EXCEPTION: "
+                             DELIMITED BY SIZE
+                         FUNCTION TRIM(NAME OF CURRENT-ITEM)
+                             DELIMITED BY SIZE
+                         " MOVED - SELL-IN: " DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-OLD-SELL-IN-ED)
+                             DELIMITED BY SIZE
+                         " -> " DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-NEW-SELL-IN-ED)
+                             DELIMITED BY SIZE
+                         ", QUALITY: " DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-OLD-QUALITY-ED)
+                             DELIMITED BY SIZE
+                         " -> " DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-NEW-QUALITY-ED)
+                             DELIMITED BY SIZE
+                         INTO LEGENDARY-CONTROL-RECORD
+                     WRITE LEGENDARY-CONTROL-RECORD
+                     SET VALIDATION-ALERT-FOUND TO TRUE
+                 END-IF
+             END-IF
            EXIT.
 
        end program GildedRose.
