@@ -1,261 +1,105 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Drive GuildedRose across every regression case listed
+      *          in the case file below and roll the result up into a
+      *          single pass/fail scoreboard, instead of one hardcoded
+      *          SECTION per case with no overall RETURN-CODE.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GUILDED-ROSE-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASE-FILE ASSIGN TO "data/GRTCASES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+      * One regression case per line: a scenario name, the given item
+      * (name/sell-in/quality) handed to GuildedRose, and the expected
+      * item (name/sell-in/quality) it should produce. SELL-IN and
+      * QUALITY are signed the same as ITEMS.cpy, so they carry the
+      * numeric-edited leading-sign layout GuildedRose already uses for
+      * QTY-ADJUST-RECORD's ADJ-QUALITY-DELTA.
+       FD  CASE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CASE-RECORD.
+           05 CASE-SCENARIO-NAME PIC X(030).
+           05 CASE-GIVEN-NAME PIC X(041).
+           05 CASE-GIVEN-SELLIN PIC -(4)9.
+           05 CASE-GIVEN-QUALITY PIC -(4)9.
+           05 CASE-EXPECTED-NAME PIC X(041).
+           05 CASE-EXPECTED-SELLIN PIC -(4)9.
+           05 CASE-EXPECTED-QUALITY PIC -(4)9.
+
        WORKING-STORAGE SECTION.
          01 ITEMS-GIVEN. COPY ITEM-COLLECTION.
          01 ITEM-EXPECTED. COPY ITEMS.
+         01 WS-SCENARIO-NAME PIC X(030).
+
+         01 WS-CASE-EOF PIC X(001) VALUE "N".
+             88 END-OF-CASES VALUE "Y".
+         01 WS-CASES-PASSED PIC 9(005) VALUE 0.
+         01 WS-CASES-FAILED PIC 9(005) VALUE 0.
+         01 WS-AGING-DATE PIC X(008).
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
-       PERFORM SIMPLE-ITEM
-       PERFORM SELLIN-PASSED
-       PERFORM QUALITY-IS-ZERO
-       PERFORM LEGENDARY-ITEM
-       PERFORM AGED-BRIE
-       PERFORM AGED-BRIE-ZERO-SELLIN
-       PERFORM QUALITY-BORDER
-       PERFORM BACKSTAGE-PASS-MORE-THAN10DAYS
-       PERFORM BACKSTAGE-PASS-10DAYS
-       PERFORM BACKSTAGE-PASS-5DAYS
-       PERFORM BACKSTAGE-PASS-0DAYS
+           OPEN INPUT CASE-FILE
+           MOVE "N" TO WS-CASE-EOF
+           PERFORM UNTIL END-OF-CASES
+               READ CASE-FILE
+                   AT END SET END-OF-CASES TO TRUE
+                   NOT AT END
+                       PERFORM RUN-ONE-CASE
+               END-READ
+           END-PERFORM
+           CLOSE CASE-FILE
+
+           DISPLAY " "
+           DISPLAY "CASES PASSED: " WS-CASES-PASSED
+           DISPLAY "CASES FAILED: " WS-CASES-FAILED
+
+           IF WS-CASES-FAILED > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
 
        STOP RUN.
 
-           SIMPLE-ITEM SECTION.
-           DISPLAY "SIMPLE-ITEM-TEST"
-      * Arrange
-           MOVE "+5 Dexterity Vest" to name of ITEMS-GIVEN(1)
-           MOVE 10 to sell-in of ITEMS-GIVEN(1)
-           MOVE 20 to quality of ITEMS-GIVEN(1)
-
-           MOVE "+5 Dexterity Vest" to name of ITEM-EXPECTED
-           MOVE 9 to sell-in of ITEM-EXPECTED
-           MOVE 19 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           SELLIN-PASSED SECTION.
-           DISPLAY "SELLIN-PASSED"
-      * Arrange
-           MOVE "+5 Dexterity Vest" to name of ITEMS-GIVEN(1)
-           MOVE 0 to sell-in of ITEMS-GIVEN(1)
-           MOVE 20 to quality of ITEMS-GIVEN(1)
-
-           MOVE "+5 Dexterity Vest" to name of ITEM-EXPECTED
-           MOVE -1 to sell-in of ITEM-EXPECTED
-           MOVE 18 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           QUALITY-IS-ZERO SECTION.
-           DISPLAY "QUALITY-IS-ZERO"
-      * Arrange
-           MOVE "+5 Dexterity Vest" to name of ITEMS-GIVEN(1)
-           MOVE 1 to sell-in of ITEMS-GIVEN(1)
-           MOVE 0 to quality of ITEMS-GIVEN(1)
-
-           MOVE "+5 Dexterity Vest" to name of ITEM-EXPECTED
-           MOVE 0 to sell-in of ITEM-EXPECTED
-           MOVE 0 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           LEGENDARY-ITEM SECTION.
-           DISPLAY "LEGENDARY-ITEM"
+           RUN-ONE-CASE SECTION.
+           DISPLAY FUNCTION TRIM(CASE-SCENARIO-NAME)
       * Arrange
-           MOVE "Sulfuras, Hand of Ragnaros" to name of ITEMS-GIVEN(1)
-           MOVE 6 to sell-in of ITEMS-GIVEN(1)
-           MOVE 8 to quality of ITEMS-GIVEN(1)
+           MOVE CASE-GIVEN-NAME TO NAME OF ITEMS-GIVEN(1)
+           MOVE CASE-GIVEN-SELLIN TO SELL-IN OF ITEMS-GIVEN(1)
+           MOVE CASE-GIVEN-QUALITY TO QUALITY OF ITEMS-GIVEN(1)
 
-           MOVE "Sulfuras, Hand of Ragnaros" to name of ITEM-EXPECTED
-           MOVE 6 to sell-in of ITEM-EXPECTED
-           MOVE 8 to quality of ITEM-EXPECTED
+           MOVE CASE-EXPECTED-NAME TO NAME OF ITEM-EXPECTED
+           MOVE CASE-EXPECTED-SELLIN TO SELL-IN OF ITEM-EXPECTED
+           MOVE CASE-EXPECTED-QUALITY TO QUALITY OF ITEM-EXPECTED
 
       * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
+           MOVE 1 TO ITEM-COUNT OF ITEMS-GIVEN
+           MOVE "20260101" TO WS-AGING-DATE
+           CALL "GuildedRose" USING ITEMS-GIVEN WS-AGING-DATE
            END-CALL
 
       * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           AGED-BRIE SECTION.
-           DISPLAY "AGED-BRIE"
-      * Arrange
-           MOVE "Aged Brie" to name of ITEMS-GIVEN(1)
-           MOVE 6 to sell-in of ITEMS-GIVEN(1)
-           MOVE 8 to quality of ITEMS-GIVEN(1)
-
-           MOVE "Aged Brie" to name of ITEM-EXPECTED
-           MOVE 5 to sell-in of ITEM-EXPECTED
-           MOVE 9 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
+           MOVE CASE-SCENARIO-NAME TO WS-SCENARIO-NAME
+           CALL "Assertions" USING ITEM OF ITEMS-GIVEN(1)
+               ITEM-EXPECTED WS-SCENARIO-NAME
            END-CALL
 
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           AGED-BRIE-ZERO-SELLIN SECTION.
-           DISPLAY "AGED-BRIE-ZERO-SELLIN"
-      * Arrange
-           MOVE "Aged Brie" to name of ITEMS-GIVEN(1)
-           MOVE 0 to sell-in of ITEMS-GIVEN(1)
-           MOVE 8 to quality of ITEMS-GIVEN(1)
-
-           MOVE "Aged Brie" to name of ITEM-EXPECTED
-           MOVE -1 to sell-in of ITEM-EXPECTED
-           MOVE 10 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           QUALITY-BORDER SECTION.
-           DISPLAY "QUALITY-BORDER"
-      * Arrange
-           MOVE "Aged Brie" to name of ITEMS-GIVEN(1)
-           MOVE 50 to sell-in of ITEMS-GIVEN(1)
-           MOVE 50 to quality of ITEMS-GIVEN(1)
-
-           MOVE "Aged Brie" to name of ITEM-EXPECTED
-           MOVE 49 to sell-in of ITEM-EXPECTED
-           MOVE 50 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           BACKSTAGE-PASS-MORE-THAN10DAYS SECTION.
-           DISPLAY "BACKSTAGE-PASS-MORE-THAN10DAYS"
-      * Arrange
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name
-             of ITEMS-GIVEN(1)
-           MOVE 11 to sell-in of ITEMS-GIVEN(1)
-           MOVE 10 to quality of ITEMS-GIVEN(1)
-
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name
-             of ITEM-EXPECTED
-           MOVE 10 to sell-in of ITEM-EXPECTED
-           MOVE 11 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           BACKSTAGE-PASS-10DAYS SECTION.
-           DISPLAY "BACKSTAGE-PASS-10DAYS"
-      * Arrange
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name
-             of ITEMS-GIVEN(1)
-           MOVE 10 to sell-in of ITEMS-GIVEN(1)
-           MOVE 10 to quality of ITEMS-GIVEN(1)
-
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name
-             of ITEM-EXPECTED
-           MOVE 9 to sell-in of ITEM-EXPECTED
-           MOVE 12 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           BACKSTAGE-PASS-5DAYS SECTION.
-           DISPLAY "BACKSTAGE-PASS-5DAYS"
-      * Arrange
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name
-             of ITEMS-GIVEN(1)
-           MOVE 5 to sell-in of ITEMS-GIVEN(1)
-           MOVE 10 to quality of ITEMS-GIVEN(1)
-
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name
-             of ITEM-EXPECTED
-           MOVE 4 to sell-in of ITEM-EXPECTED
-           MOVE 13 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
-           EXIT.
-
-           BACKSTAGE-PASS-0DAYS SECTION.
-           DISPLAY "BACKSTAGE-PASS-0DAYS"
-      * Arrange
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name
-             of ITEMS-GIVEN(1)
-           MOVE 0 to sell-in of ITEMS-GIVEN(1)
-           MOVE 10 to quality of ITEMS-GIVEN(1)
-
-           MOVE "Backstage passes to a TAFKAL80ETC concert" to name
-             of ITEM-EXPECTED
-           MOVE -1 to sell-in of ITEM-EXPECTED
-           MOVE 0 to quality of ITEM-EXPECTED
-
-      * Act
-           CALL "GuildedRose" USING ITEMS-GIVEN
-           END-CALL
-
-      * Assert
-           CALL "Assertions" USING ITEMS-GIVEN ITEM-EXPECTED
-           END-CALL.
+           IF RETURN-CODE = 0
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               ADD 1 TO WS-CASES-FAILED
+           END-IF
            EXIT.
 
        END PROGRAM GUILDED-ROSE-TEST.
