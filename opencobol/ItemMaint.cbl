@@ -0,0 +1,244 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Applies add/change/delete transactions (keyed on item
+      *          name) against the Item Master file, so floor staff can
+      *          maintain ITEMMSTR.DAT without hand-editing a COBOL
+      *          source file and recompiling.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ITEM-MAINT as "ItemMaint".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "data/ITEMMSTR.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANSACTION-FILE ASSIGN TO "data/ITEMTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-LOG-FILE ASSIGN TO "data/ITEMMNT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ITEM-MASTER-RECORD. COPY ITEMS.
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-RECORD.
+           05 TRANS-CODE PIC X(001).
+               88 TRANS-IS-ADD VALUE "A".
+               88 TRANS-IS-CHANGE VALUE "C".
+               88 TRANS-IS-DELETE VALUE "D".
+           05 TRANS-NAME PIC X(041).
+           05 TRANS-SELL-IN PIC -(4)9.
+           05 TRANS-QUALITY PIC -(4)9.
+           05 TRANS-CATEGORY PIC X(001).
+           05 TRANS-STORE-ID PIC X(006).
+           05 TRANS-ON-HAND-QTY PIC 9(005).
+           05 TRANS-UNIT-PRICE PIC 9(005)V99.
+
+       FD  MAINT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-LOG-RECORD PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 COUNTER PIC 9(005).
+       01 ITEMS. COPY ITEM-COLLECTION.
+       01 WS-MAX-ITEM-CAPACITY PIC 9(005) VALUE 50000.
+       01 WS-ITEM-MASTER-EOF PIC X(001) VALUE "N".
+           88 END-OF-ITEM-MASTER VALUE "Y".
+       01 WS-TRANSACTION-EOF PIC X(001) VALUE "N".
+           88 END-OF-TRANSACTIONS VALUE "Y".
+       01 WS-FOUND-IDX PIC 9(005) VALUE 0.
+       01 WS-MATCH-FOUND PIC X(001) VALUE "N".
+           88 TRANS-MATCH-FOUND VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN OUTPUT MAINT-LOG-FILE
+
+           PERFORM READ-ITEM-MASTER
+           PERFORM APPLY-TRANSACTIONS
+           PERFORM WRITE-ITEM-MASTER
+
+           CLOSE MAINT-LOG-FILE
+
+           STOP RUN.
+
+           APPLY-TRANSACTIONS SECTION.
+             OPEN INPUT TRANSACTION-FILE
+             MOVE "N" TO WS-TRANSACTION-EOF
+             PERFORM UNTIL END-OF-TRANSACTIONS
+                 READ TRANSACTION-FILE
+                     AT END SET END-OF-TRANSACTIONS TO TRUE
+                     NOT AT END
+                       PERFORM APPLY-ONE-TRANSACTION
+                 END-READ
+             END-PERFORM
+             CLOSE TRANSACTION-FILE
+           EXIT.
+
+           APPLY-ONE-TRANSACTION SECTION.
+             PERFORM FIND-ITEM-BY-NAME
+             EVALUATE TRUE
+                 WHEN TRANS-IS-ADD
+                     IF TRANS-MATCH-FOUND
+                         PERFORM LOG-ADD-REJECTED
+                     ELSE
+                         PERFORM ADD-ITEM
+                     END-IF
+                 WHEN TRANS-IS-CHANGE
+                     IF TRANS-MATCH-FOUND
+                         PERFORM CHANGE-ITEM
+                     ELSE
+                         PERFORM LOG-NOT-FOUND-REJECTED
+                     END-IF
+                 WHEN TRANS-IS-DELETE
+                     IF TRANS-MATCH-FOUND
+                         PERFORM DELETE-ITEM
+                     ELSE
+                         PERFORM LOG-NOT-FOUND-REJECTED
+                     END-IF
+                 WHEN OTHER
+                     PERFORM LOG-UNKNOWN-TRANS-CODE
+             END-EVALUATE
+           EXIT.
+
+           FIND-ITEM-BY-NAME SECTION.
+             MOVE "N" TO WS-MATCH-FOUND
+             MOVE 0 TO WS-FOUND-IDX
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                         OR TRANS-MATCH-FOUND
+                 IF NAME OF ITEM(COUNTER) IS EQUAL TO TRANS-NAME
+                         AND STORE-ID OF ITEM(COUNTER)
+                             IS EQUAL TO TRANS-STORE-ID
+                     MOVE COUNTER TO WS-FOUND-IDX
+                     SET TRANS-MATCH-FOUND TO TRUE
+                 END-IF
+             END-PERFORM
+           EXIT.
+
+           ADD-ITEM SECTION.
+             IF ITEM-COUNT OF ITEMS >= WS-MAX-ITEM-CAPACITY
+                 PERFORM LOG-CAPACITY-EXCEEDED
+             ELSE
+                 ADD 1 TO ITEM-COUNT OF ITEMS
+                 MOVE TRANS-NAME
+                     TO NAME OF ITEM(ITEM-COUNT OF ITEMS)
+                 MOVE TRANS-SELL-IN
+                     TO SELL-IN OF ITEM(ITEM-COUNT OF ITEMS)
+                 MOVE TRANS-QUALITY
+                     TO QUALITY OF ITEM(ITEM-COUNT OF ITEMS)
+                 MOVE TRANS-CATEGORY
+                     TO CATEGORY-CODE OF ITEM(ITEM-COUNT OF ITEMS)
+                 MOVE TRANS-STORE-ID
+                     TO STORE-ID OF ITEM(ITEM-COUNT OF ITEMS)
+                 MOVE TRANS-ON-HAND-QTY
+                     TO ON-HAND-QTY OF ITEM(ITEM-COUNT OF ITEMS)
+                 MOVE TRANS-UNIT-PRICE
+                     TO UNIT-PRICE OF ITEM(ITEM-COUNT OF ITEMS)
+             END-IF
+           EXIT.
+
+           CHANGE-ITEM SECTION.
+             MOVE TRANS-SELL-IN TO SELL-IN OF ITEM(WS-FOUND-IDX)
+             MOVE TRANS-QUALITY TO QUALITY OF ITEM(WS-FOUND-IDX)
+             MOVE TRANS-CATEGORY TO CATEGORY-CODE OF ITEM(WS-FOUND-IDX)
+             MOVE TRANS-ON-HAND-QTY
+                 TO ON-HAND-QTY OF ITEM(WS-FOUND-IDX)
+             MOVE TRANS-UNIT-PRICE
+                 TO UNIT-PRICE OF ITEM(WS-FOUND-IDX)
+           EXIT.
+
+           DELETE-ITEM SECTION.
+             PERFORM VARYING COUNTER FROM WS-FOUND-IDX BY 1
+                 UNTIL COUNTER >= ITEM-COUNT OF ITEMS
+                 MOVE ITEM(COUNTER + 1) TO ITEM(COUNTER)
+             END-PERFORM
+             SUBTRACT 1 FROM ITEM-COUNT OF ITEMS
+           EXIT.
+
+           LOG-ADD-REJECTED SECTION.
+             MOVE SPACES TO MAINT-LOG-RECORD
+             STRING "ADD REJECTED - ITEM ALREADY EXISTS: "
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(TRANS-NAME) DELIMITED BY SIZE
+                 INTO MAINT-LOG-RECORD
+             WRITE MAINT-LOG-RECORD
+           EXIT.
+
+           LOG-NOT-FOUND-REJECTED SECTION.
+             MOVE SPACES TO MAINT-LOG-RECORD
+             STRING "TRANSACTION REJECTED - ITEM NOT FOUND: "
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(TRANS-NAME) DELIMITED BY SIZE
+                 INTO MAINT-LOG-RECORD
+             WRITE MAINT-LOG-RECORD
+           EXIT.
+
+           LOG-UNKNOWN-TRANS-CODE SECTION.
+             MOVE SPACES TO MAINT-LOG-RECORD
+             STRING "TRANSACTION REJECTED - UNKNOWN CODE '"
+                     DELIMITED BY SIZE
+                 TRANS-CODE DELIMITED BY SIZE
+                 "' FOR ITEM: " DELIMITED BY SIZE
+                 FUNCTION TRIM(TRANS-NAME) DELIMITED BY SIZE
+                 INTO MAINT-LOG-RECORD
+             WRITE MAINT-LOG-RECORD
+           EXIT.
+
+           LOG-CAPACITY-EXCEEDED SECTION.
+             MOVE SPACES TO MAINT-LOG-RECORD
+             STRING "ADD REJECTED - ITEM MASTER AT CAPACITY: "
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(TRANS-NAME) DELIMITED BY SIZE
+                 INTO MAINT-LOG-RECORD
+             WRITE MAINT-LOG-RECORD
+           EXIT.
+
+           READ-ITEM-MASTER SECTION.
+             OPEN INPUT ITEM-MASTER-FILE
+             MOVE 0 TO ITEM-COUNT OF ITEMS
+             MOVE "N" TO WS-ITEM-MASTER-EOF
+             PERFORM UNTIL END-OF-ITEM-MASTER
+                 READ ITEM-MASTER-FILE
+                     AT END SET END-OF-ITEM-MASTER TO TRUE
+                     NOT AT END
+                       IF ITEM-COUNT OF ITEMS >= WS-MAX-ITEM-CAPACITY
+                           PERFORM LOG-MASTER-CAPACITY-EXCEEDED
+                           SET END-OF-ITEM-MASTER TO TRUE
+                       ELSE
+                           ADD 1 TO ITEM-COUNT OF ITEMS
+                           MOVE ITEM-MASTER-RECORD
+                               TO ITEM OF ITEMS(ITEM-COUNT OF ITEMS)
+                       END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE ITEM-MASTER-FILE
+           EXIT.
+
+           LOG-MASTER-CAPACITY-EXCEEDED SECTION.
+             MOVE SPACES TO MAINT-LOG-RECORD
+             STRING "EXCEPTION: ITEM MASTER ROW COUNT EXCEEDS TABLE"
+                 " CAPACITY - REMAINING ROWS NOT LOADED"
+                 INTO MAINT-LOG-RECORD
+             WRITE MAINT-LOG-RECORD
+           EXIT.
+
+           WRITE-ITEM-MASTER SECTION.
+             OPEN OUTPUT ITEM-MASTER-FILE
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > ITEM-COUNT OF ITEMS
+                 MOVE ITEM OF ITEMS(COUNTER) TO ITEM-MASTER-RECORD
+                 WRITE ITEM-MASTER-RECORD
+             END-PERFORM
+             CLOSE ITEM-MASTER-FILE
+           EXIT.
+
+       END PROGRAM ITEM-MAINT.
