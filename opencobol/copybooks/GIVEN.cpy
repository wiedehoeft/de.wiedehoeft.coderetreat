@@ -0,0 +1,6 @@
+      *****************************************************************
+      * GIVEN
+      * Linkage record Assertions2 compares against EXPECTED - the
+      * actual value under test, one CONVERTED entry wide.
+      *****************************************************************
+           05 GIVEN-TEXT PIC X(040).
