@@ -0,0 +1,23 @@
+      *****************************************************************
+      * ITEM-COLLECTION
+      * Shelf-wide table of ITEMS rows, shared between GuildedRose and
+      * its callers. COPY this under a caller-supplied 01-level group.
+      * ITEM-COUNT carries the actual row count; ITEM is variable
+      * length via OCCURS ... DEPENDING ON so the table is not capped
+      * at a fixed number of rows below MAX-ITEM-CAPACITY.
+      *****************************************************************
+           05 ITEM-COUNT PIC 9(005).
+           05 ITEM OCCURS 1 TO 50000 TIMES
+                    DEPENDING ON ITEM-COUNT
+                    INDEXED BY ITEM-IDX.
+               10 NAME PIC X(041).
+               10 SELL-IN PIC S9(004).
+               10 QUALITY PIC S9(004).
+               10 CATEGORY-CODE PIC X(001).
+                   88 CATEGORY-IS-NORMAL VALUE "N".
+                   88 CATEGORY-IS-AGED-BRIE VALUE "B".
+                   88 CATEGORY-IS-BACKSTAGE VALUE "P".
+                   88 CATEGORY-IS-CONJURED VALUE "C".
+               10 STORE-ID PIC X(006).
+               10 ON-HAND-QTY PIC 9(005).
+               10 UNIT-PRICE PIC 9(005)V99.
