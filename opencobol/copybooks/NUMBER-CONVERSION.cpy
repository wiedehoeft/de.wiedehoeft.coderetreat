@@ -0,0 +1,9 @@
+      *****************************************************************
+      * NUMBER-CONVERSION
+      * Same physical layout as FIZZ-BUZZ-DATA - callers of FizzBuzz
+      * COPY this under their own 01-level group and CALL "FizzBuzz"
+      * USING it; FizzBuzz's own LINKAGE COPYs FIZZ-BUZZ-DATA, which
+      * lines up field-for-field with this copybook.
+      *****************************************************************
+           05 MAX-NUMBER PIC 9(004).
+           05 CONVERTED PIC X(040) OCCURS 9999 TIMES.
