@@ -0,0 +1,6 @@
+      *****************************************************************
+      * EXPECTED
+      * Linkage record Assertions2 compares GIVEN against - the
+      * expected value, one CONVERTED entry wide.
+      *****************************************************************
+           05 EXPECTED-TEXT PIC X(040).
