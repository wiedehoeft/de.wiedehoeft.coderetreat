@@ -0,0 +1,12 @@
+      *****************************************************************
+      * FIZZ-BUZZ-DATA
+      * Linkage record FizzBuzz is CALLed with. NUMBER-INPUT is how far
+      * to count (1 to MAX-FIZZBUZZ-CAPACITY, see FizzBuzz's own
+      * WORKING-STORAGE); CONVERTED holds one formatted result per
+      * position, indexed the same way FORMATTED-COUNTER is - element
+      * CONVERTED(n) is the text produced for the n-th number. Callers
+      * outside this program COPY NUMBER-CONVERSION instead, which is
+      * the same physical layout under caller-appropriate field names.
+      *****************************************************************
+           05 NUMBER-INPUT PIC 9(004).
+           05 CONVERTED PIC X(040) OCCURS 9999 TIMES.
