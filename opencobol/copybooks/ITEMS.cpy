@@ -0,0 +1,26 @@
+      *****************************************************************
+      * ITEMS
+      * Layout of a single shelf item row (name, sell-in, quality,
+      * category code, store id). COPY this under a caller-supplied
+      * 01-level group. CATEGORY-CODE drives GuildedRose's aging
+      * behavior and is assigned from the category master (see
+      * CATEGRY.DAT) rather than compared against embedded name
+      * literals. STORE-ID identifies which physical location the row
+      * belongs to, so one Item Master file can carry several stores'
+      * shelves in a single nightly run. ON-HAND-QTY is the physical
+      * unit count on the shelf, tracked separately from QUALITY - one
+      * is a condition score, the other is a depletion count, and a
+      * nightly run updates both. UNIT-PRICE is the shelf price backing
+      * the daily markdown calculation, driven off QUALITY.
+      *****************************************************************
+           05 NAME PIC X(041).
+           05 SELL-IN PIC S9(004).
+           05 QUALITY PIC S9(004).
+           05 CATEGORY-CODE PIC X(001).
+               88 CATEGORY-IS-NORMAL VALUE "N".
+               88 CATEGORY-IS-AGED-BRIE VALUE "B".
+               88 CATEGORY-IS-BACKSTAGE VALUE "P".
+               88 CATEGORY-IS-CONJURED VALUE "C".
+           05 STORE-ID PIC X(006).
+           05 ON-HAND-QTY PIC 9(005).
+           05 UNIT-PRICE PIC 9(005)V99.
