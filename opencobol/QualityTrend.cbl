@@ -0,0 +1,546 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Companion to GuildedRoseRunner. Compares today's ending
+      *          item snapshot against yesterday's (both pulled from the
+      *          rolling SNAP1-7 archive written by req 017) and stamps
+      *          a RISING/FALLING/STABLE quality trend flag per item, so
+      *          unusually fast decay can be spotted without eyeballing
+      *          the raw delta report every day.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUALITY-TREND as "QualityTrend".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAPSHOT-FILE-1 ASSIGN TO "data/SNAP1.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP1-STATUS.
+           SELECT SNAPSHOT-FILE-2 ASSIGN TO "data/SNAP2.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP2-STATUS.
+           SELECT SNAPSHOT-FILE-3 ASSIGN TO "data/SNAP3.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP3-STATUS.
+           SELECT SNAPSHOT-FILE-4 ASSIGN TO "data/SNAP4.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP4-STATUS.
+           SELECT SNAPSHOT-FILE-5 ASSIGN TO "data/SNAP5.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP5-STATUS.
+           SELECT SNAPSHOT-FILE-6 ASSIGN TO "data/SNAP6.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP6-STATUS.
+           SELECT SNAPSHOT-FILE-7 ASSIGN TO "data/SNAP7.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP7-STATUS.
+           SELECT SNAPSHOT-PTR-FILE ASSIGN TO "data/SNAPPTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TREND-REPORT-FILE ASSIGN TO "data/TREND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QUALITY-LOAD-LOG-FILE ASSIGN TO "data/QTCAP.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SNAPSHOT-FILE-1
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-1. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-2
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-2. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-3
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-3. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-4
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-4. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-5
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-5. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-6
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-6. COPY ITEMS.
+
+       FD  SNAPSHOT-FILE-7
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-RECORD-7. COPY ITEMS.
+
+       FD  SNAPSHOT-PTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SNAPSHOT-PTR-RECORD PIC 9(001).
+
+       FD  TREND-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TREND-REPORT-RECORD PIC X(100).
+
+      * Operator-visible exception log (data/QTCAP.LOG) for a snapshot
+      * slot carrying more rows than WS-TODAY-ITEMS/WS-YESTERDAY-ITEMS
+      * can hold - same capacity-exceeded pattern GuildedRose's LOAD-
+      * ITEM-CATALOG etc. use for CONTROL-LOAD-LOG-FILE.
+       FD  QUALITY-LOAD-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QUALITY-LOAD-LOG-RECORD PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       01 COUNTER PIC 9(005).
+       01 WS-MAX-ITEM-CAPACITY PIC 9(005) VALUE 50000.
+
+       01 WS-TODAY-ITEMS.
+           COPY ITEM-COLLECTION
+               REPLACING ==ITEM-COUNT== BY ==WS-TODAY-COUNT==
+                         ==ITEM-IDX==   BY ==WS-TODAY-IDX==
+                         ==ITEM==       BY ==WS-TODAY-ITEM==
+                         ==NAME==       BY ==WS-TODAY-NAME==
+                         ==SELL-IN==    BY ==WS-TODAY-SELLIN==
+                         ==QUALITY==    BY ==WS-TODAY-QUALITY==.
+
+       01 WS-YESTERDAY-ITEMS.
+           COPY ITEM-COLLECTION
+               REPLACING ==ITEM-COUNT== BY ==WS-YEST-COUNT==
+                         ==ITEM-IDX==   BY ==WS-YEST-IDX==
+                         ==ITEM==       BY ==WS-YEST-ITEM==
+                         ==NAME==       BY ==WS-YEST-NAME==
+                         ==SELL-IN==    BY ==WS-YEST-SELLIN==
+                         ==QUALITY==    BY ==WS-YEST-QUALITY==.
+
+       01 WS-NEXT-SLOT PIC 9(001) VALUE 1.
+       01 WS-TODAY-SLOT PIC 9(001).
+       01 WS-YESTERDAY-SLOT PIC 9(001).
+
+       01 WS-MATCH-FOUND PIC X(001) VALUE "N".
+           88 YESTERDAY-MATCH-FOUND VALUE "Y".
+       01 WS-MATCH-IDX PIC 9(005).
+       01 WS-FOUND-IDX PIC 9(005).
+       01 WS-TODAY-QUALITY-ED PIC -(4)9.
+       01 WS-YEST-QUALITY-ED PIC -(4)9.
+       01 WS-TREND-FLAG PIC X(007).
+
+      * Snapshot slot files are only created once GuildedRoseRunner has
+      * written at least one/two days of history (req 017), so a slot
+      * file not existing yet is normal on an early run, not an error.
+       01 WS-SNAP1-STATUS PIC X(002).
+       01 WS-SNAP2-STATUS PIC X(002).
+       01 WS-SNAP3-STATUS PIC X(002).
+       01 WS-SNAP4-STATUS PIC X(002).
+       01 WS-SNAP5-STATUS PIC X(002).
+       01 WS-SNAP6-STATUS PIC X(002).
+       01 WS-SNAP7-STATUS PIC X(002).
+       01 WS-INSUFFICIENT-HISTORY PIC X(001) VALUE "N".
+           88 HISTORY-INSUFFICIENT VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LOAD-SNAPSHOT-POINTER
+           COMPUTE WS-TODAY-SLOT = WS-NEXT-SLOT - 1
+           IF WS-TODAY-SLOT < 1
+               MOVE 7 TO WS-TODAY-SLOT
+           END-IF
+           COMPUTE WS-YESTERDAY-SLOT = WS-TODAY-SLOT - 1
+           IF WS-YESTERDAY-SLOT < 1
+               MOVE 7 TO WS-YESTERDAY-SLOT
+           END-IF
+
+           PERFORM READ-TODAY-SNAPSHOT
+           PERFORM READ-YESTERDAY-SNAPSHOT
+
+           OPEN OUTPUT TREND-REPORT-FILE
+           IF WS-TODAY-COUNT = 0 OR WS-YEST-COUNT = 0
+               SET HISTORY-INSUFFICIENT TO TRUE
+               DISPLAY
+                   "QUALITYTREND - INSUFFICIENT SNAPSHOT HISTORY,"
+                   " SKIPPING TREND COMPARISON"
+           ELSE
+               PERFORM COMPUTE-TRENDS
+           END-IF
+           CLOSE TREND-REPORT-FILE
+
+           STOP RUN.
+
+           COMPUTE-TRENDS SECTION.
+             PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > WS-TODAY-COUNT
+                 PERFORM FIND-YESTERDAY-MATCH
+                 IF YESTERDAY-MATCH-FOUND
+                     PERFORM WRITE-TREND-LINE
+                 END-IF
+             END-PERFORM
+           EXIT.
+
+           FIND-YESTERDAY-MATCH SECTION.
+             MOVE "N" TO WS-MATCH-FOUND
+             MOVE 0 TO WS-FOUND-IDX
+             PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1
+                 UNTIL WS-MATCH-IDX > WS-YEST-COUNT
+                         OR YESTERDAY-MATCH-FOUND
+                 IF WS-TODAY-NAME(COUNTER)
+                     IS EQUAL TO WS-YEST-NAME(WS-MATCH-IDX)
+                     AND STORE-ID OF WS-TODAY-ITEM(COUNTER)
+                         IS EQUAL TO
+                         STORE-ID OF WS-YEST-ITEM(WS-MATCH-IDX)
+                     MOVE WS-MATCH-IDX TO WS-FOUND-IDX
+                     SET YESTERDAY-MATCH-FOUND TO TRUE
+                 END-IF
+             END-PERFORM
+           EXIT.
+
+           WRITE-TREND-LINE SECTION.
+             EVALUATE TRUE
+                 WHEN WS-TODAY-QUALITY(COUNTER)
+                         > WS-YEST-QUALITY(WS-FOUND-IDX)
+                     MOVE "RISING" TO WS-TREND-FLAG
+                 WHEN WS-TODAY-QUALITY(COUNTER)
+                         < WS-YEST-QUALITY(WS-FOUND-IDX)
+                     MOVE "FALLING" TO WS-TREND-FLAG
+                 WHEN OTHER
+                     MOVE "STABLE" TO WS-TREND-FLAG
+             END-EVALUATE
+             MOVE WS-YEST-QUALITY(WS-FOUND-IDX) TO WS-YEST-QUALITY-ED
+             MOVE WS-TODAY-QUALITY(COUNTER) TO WS-TODAY-QUALITY-ED
+             MOVE SPACES TO TREND-REPORT-RECORD
+             STRING FUNCTION TRIM(WS-TODAY-NAME(COUNTER))
+                     DELIMITED BY SIZE
+                 ", QUALITY: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-YEST-QUALITY-ED) DELIMITED BY SIZE
+                 " -> " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-TODAY-QUALITY-ED) DELIMITED BY SIZE
+                 ", TREND: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-TREND-FLAG) DELIMITED BY SIZE
+                 INTO TREND-REPORT-RECORD
+             WRITE TREND-REPORT-RECORD
+           EXIT.
+
+           LOAD-SNAPSHOT-POINTER SECTION.
+             MOVE 1 TO WS-NEXT-SLOT
+             OPEN INPUT SNAPSHOT-PTR-FILE
+             READ SNAPSHOT-PTR-FILE
+                 NOT AT END MOVE SNAPSHOT-PTR-RECORD TO WS-NEXT-SLOT
+             END-READ
+             CLOSE SNAPSHOT-PTR-FILE
+           EXIT.
+
+           READ-TODAY-SNAPSHOT SECTION.
+             MOVE 0 TO WS-TODAY-COUNT
+             EVALUATE WS-TODAY-SLOT
+                 WHEN 1 PERFORM READ-SNAPSHOT-SLOT-1-TODAY
+                 WHEN 2 PERFORM READ-SNAPSHOT-SLOT-2-TODAY
+                 WHEN 3 PERFORM READ-SNAPSHOT-SLOT-3-TODAY
+                 WHEN 4 PERFORM READ-SNAPSHOT-SLOT-4-TODAY
+                 WHEN 5 PERFORM READ-SNAPSHOT-SLOT-5-TODAY
+                 WHEN 6 PERFORM READ-SNAPSHOT-SLOT-6-TODAY
+                 WHEN 7 PERFORM READ-SNAPSHOT-SLOT-7-TODAY
+             END-EVALUATE
+           EXIT.
+
+           READ-YESTERDAY-SNAPSHOT SECTION.
+             MOVE 0 TO WS-YEST-COUNT
+             EVALUATE WS-YESTERDAY-SLOT
+                 WHEN 1 PERFORM READ-SNAPSHOT-SLOT-1-YEST
+                 WHEN 2 PERFORM READ-SNAPSHOT-SLOT-2-YEST
+                 WHEN 3 PERFORM READ-SNAPSHOT-SLOT-3-YEST
+                 WHEN 4 PERFORM READ-SNAPSHOT-SLOT-4-YEST
+                 WHEN 5 PERFORM READ-SNAPSHOT-SLOT-5-YEST
+                 WHEN 6 PERFORM READ-SNAPSHOT-SLOT-6-YEST
+                 WHEN 7 PERFORM READ-SNAPSHOT-SLOT-7-YEST
+             END-EVALUATE
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-1-TODAY SECTION.
+             OPEN INPUT SNAPSHOT-FILE-1
+             IF WS-SNAP1-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-1
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-TODAY-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-TODAY-COUNT
+                               MOVE SNAPSHOT-RECORD-1
+                                   TO WS-TODAY-ITEM(WS-TODAY-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-1
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-2-TODAY SECTION.
+             OPEN INPUT SNAPSHOT-FILE-2
+             IF WS-SNAP2-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-2
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-TODAY-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-TODAY-COUNT
+                               MOVE SNAPSHOT-RECORD-2
+                                   TO WS-TODAY-ITEM(WS-TODAY-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-2
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-3-TODAY SECTION.
+             OPEN INPUT SNAPSHOT-FILE-3
+             IF WS-SNAP3-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-3
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-TODAY-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-TODAY-COUNT
+                               MOVE SNAPSHOT-RECORD-3
+                                   TO WS-TODAY-ITEM(WS-TODAY-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-3
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-4-TODAY SECTION.
+             OPEN INPUT SNAPSHOT-FILE-4
+             IF WS-SNAP4-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-4
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-TODAY-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-TODAY-COUNT
+                               MOVE SNAPSHOT-RECORD-4
+                                   TO WS-TODAY-ITEM(WS-TODAY-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-4
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-5-TODAY SECTION.
+             OPEN INPUT SNAPSHOT-FILE-5
+             IF WS-SNAP5-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-5
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-TODAY-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-TODAY-COUNT
+                               MOVE SNAPSHOT-RECORD-5
+                                   TO WS-TODAY-ITEM(WS-TODAY-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-5
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-6-TODAY SECTION.
+             OPEN INPUT SNAPSHOT-FILE-6
+             IF WS-SNAP6-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-6
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-TODAY-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-TODAY-COUNT
+                               MOVE SNAPSHOT-RECORD-6
+                                   TO WS-TODAY-ITEM(WS-TODAY-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-6
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-7-TODAY SECTION.
+             OPEN INPUT SNAPSHOT-FILE-7
+             IF WS-SNAP7-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-7
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-TODAY-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-TODAY-COUNT
+                               MOVE SNAPSHOT-RECORD-7
+                                   TO WS-TODAY-ITEM(WS-TODAY-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-7
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-1-YEST SECTION.
+             OPEN INPUT SNAPSHOT-FILE-1
+             IF WS-SNAP1-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-1
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-YEST-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-YEST-COUNT
+                               MOVE SNAPSHOT-RECORD-1
+                                   TO WS-YEST-ITEM(WS-YEST-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-1
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-2-YEST SECTION.
+             OPEN INPUT SNAPSHOT-FILE-2
+             IF WS-SNAP2-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-2
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-YEST-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-YEST-COUNT
+                               MOVE SNAPSHOT-RECORD-2
+                                   TO WS-YEST-ITEM(WS-YEST-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-2
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-3-YEST SECTION.
+             OPEN INPUT SNAPSHOT-FILE-3
+             IF WS-SNAP3-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-3
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-YEST-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-YEST-COUNT
+                               MOVE SNAPSHOT-RECORD-3
+                                   TO WS-YEST-ITEM(WS-YEST-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-3
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-4-YEST SECTION.
+             OPEN INPUT SNAPSHOT-FILE-4
+             IF WS-SNAP4-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-4
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-YEST-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-YEST-COUNT
+                               MOVE SNAPSHOT-RECORD-4
+                                   TO WS-YEST-ITEM(WS-YEST-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-4
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-5-YEST SECTION.
+             OPEN INPUT SNAPSHOT-FILE-5
+             IF WS-SNAP5-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-5
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-YEST-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-YEST-COUNT
+                               MOVE SNAPSHOT-RECORD-5
+                                   TO WS-YEST-ITEM(WS-YEST-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-5
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-6-YEST SECTION.
+             OPEN INPUT SNAPSHOT-FILE-6
+             IF WS-SNAP6-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-6
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-YEST-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-YEST-COUNT
+                               MOVE SNAPSHOT-RECORD-6
+                                   TO WS-YEST-ITEM(WS-YEST-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-6
+             END-IF
+           EXIT.
+
+           READ-SNAPSHOT-SLOT-7-YEST SECTION.
+             OPEN INPUT SNAPSHOT-FILE-7
+             IF WS-SNAP7-STATUS NOT = "35"
+                 PERFORM UNTIL 1 = 2
+                     READ SNAPSHOT-FILE-7
+                         AT END EXIT PERFORM
+                         NOT AT END
+                           IF WS-YEST-COUNT < WS-MAX-ITEM-CAPACITY
+                               ADD 1 TO WS-YEST-COUNT
+                               MOVE SNAPSHOT-RECORD-7
+                                   TO WS-YEST-ITEM(WS-YEST-COUNT)
+                           ELSE
+                               PERFORM LOG-SNAPSHOT-CAPACITY-EXCEEDED
+                           END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SNAPSHOT-FILE-7
+             END-IF
+           EXIT.
+
+           LOG-SNAPSHOT-CAPACITY-EXCEEDED SECTION.
+             OPEN EXTEND QUALITY-LOAD-LOG-FILE
+             MOVE SPACES TO QUALITY-LOAD-LOG-RECORD
+             STRING "EXCEPTION: SNAPSHOT ROW COUNT EXCEEDS TABLE"
+                 " CAPACITY - REMAINING ROWS NOT LOADED"
+                 INTO QUALITY-LOAD-LOG-RECORD
+             WRITE QUALITY-LOAD-LOG-RECORD
+             CLOSE QUALITY-LOAD-LOG-FILE
+           EXIT.
+
+       END PROGRAM QUALITY-TREND.
