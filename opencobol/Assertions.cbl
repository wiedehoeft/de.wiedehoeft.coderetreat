@@ -6,8 +6,22 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ASSERTIONS as "Assertions".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGRESSION-LOG-FILE ASSIGN TO "data/REGRESS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+      * Retained regression-results log (data/REGRESS.LOG) - one
+      * timestamped PASS/FAIL line per Assertions comparison, appended
+      * across every scenario in a GuildedRoseTest run and across runs,
+      * so QA sign-off has evidence of what passed on which date
+      * instead of only a console DISPLAY that scrolls away.
+       FD  REGRESSION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REGRESSION-LOG-RECORD PIC X(080).
 
        WORKING-STORAGE SECTION.
 
@@ -23,11 +37,24 @@
          88 TRUE-VALUE VALUE 1.
          88 FALSE-VALUE VALUE 0.
 
+      * Regression log (see REGRESSION-LOG-FILE above). WS-LOG-OPENED
+      * persists across CALLs within one GuildedRoseTest run the same
+      * way FizzBuzz's WS-REPORT-OPENED (req 029) does, so the file is
+      * opened once per process and every later scenario's call
+      * extends it instead of truncating the prior scenario's result.
+       01 WS-LOG-OPENED PIC X(001) VALUE "N".
+           88 LOG-ALREADY-OPENED VALUE "Y".
+       01 WS-CURRENT-DATE-TIME PIC X(021).
+       01 WS-LOG-TIMESTAMP PIC X(014).
+       01 WS-LOG-RESULT PIC X(004).
+
        LINKAGE SECTION.
        01 ITEM-GIVEN.    COPY ITEMS.
        01 ITEM-EXPECTED. COPY ITEMS.
+       01 WS-SCENARIO-NAME PIC X(030).
 
-       PROCEDURE DIVISION USING ITEM-GIVEN ITEM-EXPECTED.
+       PROCEDURE DIVISION USING ITEM-GIVEN ITEM-EXPECTED
+           WS-SCENARIO-NAME.
 
            MAIN-PROCEDURE.
 
@@ -68,6 +95,37 @@
                MOVE 8 to RETURN-CODE
              END-IF
 
+             PERFORM WRITE-REGRESSION-LOG-ENTRY
+
             GOBACK.
 
+           WRITE-REGRESSION-LOG-ENTRY SECTION.
+             IF NOT LOG-ALREADY-OPENED
+                 OPEN OUTPUT REGRESSION-LOG-FILE
+                 SET LOG-ALREADY-OPENED TO TRUE
+             ELSE
+                 OPEN EXTEND REGRESSION-LOG-FILE
+             END-IF
+
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+             MOVE WS-CURRENT-DATE-TIME(1:14) TO WS-LOG-TIMESTAMP
+
+             IF RETURN-CODE = 0
+                 MOVE "PASS" TO WS-LOG-RESULT
+             ELSE
+                 MOVE "FAIL" TO WS-LOG-RESULT
+             END-IF
+
+             MOVE SPACES TO REGRESSION-LOG-RECORD
+             STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-LOG-RESULT DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-SCENARIO-NAME) DELIMITED BY SIZE
+                 INTO REGRESSION-LOG-RECORD
+             WRITE REGRESSION-LOG-RECORD
+
+             CLOSE REGRESSION-LOG-FILE
+           EXIT.
+
        END PROGRAM ASSERTIONS.
